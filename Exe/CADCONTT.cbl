@@ -2,6 +2,42 @@
       * Author: CLAUDIO SANTOS
       * Date: 06/12/2021
       * Purpose: CADASTRO DE CONTATOS
+      * Modification History:
+      *  06/12/2021 CS  Versao inicial.
+      *  08/08/2026 CS  ID-CONTATO passa a ser sugerido automaticamente
+      *                 a partir do maior ID ja gravado em COT.DAT,
+      *                 com opcao de informar um ID especifico.
+      *  08/08/2026 CS  Rejeita NM-CONTATO em branco ou ja cadastrado
+      *                 sob outro ID-CONTATO antes de gravar.
+      *  08/08/2026 CS  Toda inclusao passa a ser registrada no
+      *                 arquivo de trilha de auditoria CONTLOG.
+      *  08/08/2026 CS  Os caminhos dos arquivos passam a poder ser
+      *                 informados pelas variaveis de ambiente
+      *                 COT_TXT, COT_DAT e CONTLOG_PATH, mantendo os
+      *                 caminhos anteriores como valor padrao.
+      *  08/08/2026 CS  Toda inclusao passa a gravar DT-CADASTRO com a
+      *                 data do sistema.
+      *  08/08/2026 CS  Mensagens de erro de abertura de arquivo agora
+      *                 descrevem o FILE STATUS retornado, em vez de
+      *                 tratar apenas o status 35 (arquivo inexistente).
+      *  08/08/2026 CS  Toda inclusao passa a gravar STATUS-CONTATO
+      *                 como ativo.
+      *  08/08/2026 CS  ID e nome informados manualmente passam a ser
+      *                 validados na entrada, com nova solicitacao em
+      *                 caso de ID nao numerico ou nome em branco.
+      *  08/08/2026 CS  WS-ID-ENTRADA passa a ser PIC 9, evitando que
+      *                 um ID digitado com menos de 6 digitos falhasse
+      *                 a validacao IS NUMERIC por causa do
+      *                 preenchimento com espacos feito pelo ACCEPT.
+      *  08/08/2026 CS  ID informado manualmente passa a ser conferido
+      *                 contra COT.DAT antes da gravacao, do mesmo modo
+      *                 que ja e feito para o nome, evitando que
+      *                 COT.TXT e COT.DAT divirjam por ID duplicado.
+      *  08/08/2026 CS  P295-DESCREVE-STATUS e os campos de que depende
+      *                 passam a ser mantidos nos copybooks
+      *                 WS_STATUSARQ e PR_STATUSARQ, para que ALTCONTT
+      *                 e CONSCTT tambem possam descrever o FILE STATUS
+      *                 em vez de exibi-lo cru.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADCONTT.
@@ -11,32 +47,100 @@
        SPECIAL-NAMES.
             DECIMAL-POINT IS COMMA.
 
-            INPUT-OUTPUT SECTION.
-            FILE-CONTROL.
-            SELECT COT ASSIGN TO
-           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.TXT'
-            ORGANISATION IS SEQUENTIAL
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT COT ASSIGN TO WS-CAMINHO-COT
+            ORGANIZATION IS SEQUENTIAL
             ACCESS  MODE IS SEQUENTIAL
             FILE STATUS  IS WS-STATUS-FS.
 
+            SELECT COT-DAT ASSIGN TO WS-CAMINHO-COT-DAT
+            ORGANIZATION IS INDEXED
+            ACCESS MODE  IS SEQUENTIAL
+            RECORD KEY   IS ID-COT-DAT
+            FILE STATUS  IS WS-STATUS-DAT.
+
+            SELECT CONTLOG ASSIGN TO WS-CAMINHO-LOG
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS WS-STATUS-LOG.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD COT.
           COPY FD_CONTT.
 
+       FD COT-DAT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY REG-COT-DAT
+                                   ID-CONTATO     BY ID-COT-DAT
+                                   NM-CONTATO     BY NM-COT-DAT
+                                   TEL-CONTATO    BY TEL-COT-DAT
+                                   EMAIL-CONTATO  BY EMAIL-COT-DAT
+                                   DEPTO-CONTATO  BY DEPTO-COT-DAT
+                                   DT-CADASTRO    BY DT-CAD-COT-DAT
+                                   DT-ALTERACAO   BY DT-ALT-COT-DAT
+                                   STATUS-CONTATO BY STATUS-COT-DAT
+                                   CONTATO-ATIVO  BY COT-DAT-ATIVO
+                                   CONTATO-INATIVO BY COT-DAT-INATIVO.
+
+       FD CONTLOG.
+       01 LOG-LINHA                        PIC X(80).
+
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                      PIC X(22) VALUE SPACE.
+       01 WS-CAMINHO-COT                   PIC X(80).
+       01 WS-CAMINHO-COT-DFL               PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.TXT'.
+       01 WS-CAMINHO-COT-DAT               PIC X(80).
+       01 WS-CAMINHO-COT-DAT-DFL           PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 WS-CAMINHO-LOG                   PIC X(80).
+       01 WS-CAMINHO-LOG-DFL               PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\LOG.TXT'.
+       01 WS-REGISTRO                      PIC X(113) VALUE SPACE.
        01 FILLER   REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                 PIC 9(02).
+          03 WS-ID-CONTATO                 PIC 9(06).
           03 WS-NM-CONTATO                 PIC X(20).
+          03 WS-TEL-CONTATO                PIC X(15).
+          03 WS-EMAIL-CONTATO              PIC X(40).
+          03 WS-DEPTO-CONTATO              PIC X(15).
+          03 WS-DT-CADASTRO                PIC 9(08).
+          03 WS-DT-ALTERACAO               PIC 9(08).
+          03 WS-STATUS-CONTATO             PIC X(01).
        77 WS-STATUS-FS                     PIC 99.
           88 STATUS-OK                     VALUE 0.
+       77 WS-STATUS-DAT                    PIC 99.
+          88 STATUS-DAT-OK                 VALUE 0.
        77 WS-EOF                           PIC X.
           88 EOF-OK                        VALUE 'S' FALSE 'N'.
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' FALSE 'N'.
+       77 WS-PROX-ID                       PIC 9(06) VALUE ZEROS.
+       77 WS-ID-MANUAL                     PIC X    VALUE 'N'.
+          88 ID-MANUAL                     VALUE 'S'.
+       77 WS-ID-ENTRADA                    PIC 9(06) VALUE ZEROS.
+       77 WS-ID-ENTRADA-OK                 PIC X    VALUE 'N'.
+          88 ID-ENTRADA-VALIDA             VALUE 'S' FALSE 'N'.
+       77 WS-NOME-VALIDO                   PIC X    VALUE 'S'.
+          88 NOME-VALIDO                   VALUE 'S' FALSE 'N'.
+       77 WS-STATUS-LOG                    PIC 99.
+          88 STATUS-LOG-OK                 VALUE 0.
+       77 WS-LOG-DATA                      PIC 9(08) VALUE ZEROS.
+       77 WS-LOG-HORA                      PIC 9(08) VALUE ZEROS.
+       01 WS-LOG-REGISTRO.
+          03 WS-LOG-OPERACAO               PIC X(10).
+          03 FILLER                        PIC X(01) VALUE SPACE.
+          03 WS-LOG-ID                     PIC 9(06).
+          03 FILLER                        PIC X(01) VALUE SPACE.
+          03 WS-LOG-DT                     PIC 9(08).
+          03 FILLER                        PIC X(01) VALUE SPACE.
+          03 WS-LOG-HR                     PIC 9(06).
+          03 FILLER                        PIC X(01) VALUE SPACE.
+          03 WS-LOG-NOME-ANTES             PIC X(20).
+          03 FILLER                        PIC X(01) VALUE SPACE.
+          03 WS-LOG-NOME-DEPOIS            PIC X(20).
+
+          COPY WS_STATUSARQ.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -44,20 +148,83 @@
             DISPLAY '*** CADASTRO DE CONTATOS ***'
             SET EXIT-OK              TO FALSE
 
+            PERFORM P100-CAMINHOS
+
             PERFORM P300-CADASTRO      THRU P300-FIM UNTIL EXIT-OK
             PERFORM P900-FIM
 
            .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta os caminhos dos arquivos a partir das
+      * variaveis de ambiente COT_TXT, COT_DAT e CONTLOG_PATH, usando
+      * o caminho tradicional como valor padrao quando a variavel nao
+      * estiver definida.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+            MOVE WS-CAMINHO-COT-DFL      TO WS-CAMINHO-COT
+            DISPLAY 'COT_TXT'            UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-COT        FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-COT EQUAL SPACES
+                MOVE WS-CAMINHO-COT-DFL  TO WS-CAMINHO-COT
+            END-IF
+
+            MOVE WS-CAMINHO-COT-DAT-DFL  TO WS-CAMINHO-COT-DAT
+            DISPLAY 'COT_DAT'            UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-COT-DAT    FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-COT-DAT EQUAL SPACES
+                MOVE WS-CAMINHO-COT-DAT-DFL TO WS-CAMINHO-COT-DAT
+            END-IF
+
+            MOVE WS-CAMINHO-LOG-DFL      TO WS-CAMINHO-LOG
+            DISPLAY 'CONTLOG_PATH'       UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-LOG        FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-LOG EQUAL SPACES
+                MOVE WS-CAMINHO-LOG-DFL  TO WS-CAMINHO-LOG
+            END-IF
+            .
 
        P300-CADASTRO.
             SET EOF-OK                  TO FALSE
             SET STATUS-OK               TO TRUE
 
+            PERFORM P250-PROXIMO-ID
+
             DISPLAY 'PARA REGISTRAR UM CONTATO INFORME: '
-            DISPLAY 'Um numero para a Identificacao: '
-            ACCEPT WS-ID-CONTATO
-            DISPLAY 'Um nome para o Contato: '
-            ACCEPT WS-NM-CONTATO
+            DISPLAY 'Proximo ID sugerido: ' WS-PROX-ID
+            DISPLAY 'Deseja informar um ID especifico? (S/N)'
+            ACCEPT WS-ID-MANUAL
+
+            IF ID-MANUAL THEN
+                SET ID-ENTRADA-VALIDA        TO FALSE
+                PERFORM UNTIL ID-ENTRADA-VALIDA
+                    DISPLAY 'Um numero para a Identificacao: '
+                    ACCEPT WS-ID-ENTRADA
+                    IF WS-ID-ENTRADA IS NUMERIC THEN
+                        PERFORM P272-VALIDA-ID
+                        IF ID-ENTRADA-VALIDA THEN
+                            MOVE WS-ID-ENTRADA TO WS-ID-CONTATO
+                        END-IF
+                    ELSE
+                        DISPLAY 'ID INVALIDO. INFORME SOMENTE NUMEROS.'
+                    END-IF
+                END-PERFORM
+            ELSE
+                MOVE WS-PROX-ID          TO WS-ID-CONTATO
+            END-IF
+
+            SET NOME-VALIDO             TO FALSE
+            PERFORM UNTIL NOME-VALIDO
+                DISPLAY 'Um nome para o Contato: '
+                ACCEPT WS-NM-CONTATO
+                PERFORM P270-VALIDA-NOME
+            END-PERFORM
+
+            DISPLAY 'Telefone do Contato: '
+            ACCEPT WS-TEL-CONTATO
+            DISPLAY 'E-mail do Contato: '
+            ACCEPT WS-EMAIL-CONTATO
+            DISPLAY 'Departamento do Contato: '
+            ACCEPT WS-DEPTO-CONTATO
 
             OPEN EXTEND COT
 
@@ -68,15 +235,30 @@
             IF STATUS-OK THEN
                 MOVE WS-ID-CONTATO           TO ID-CONTATO
                 MOVE WS-NM-CONTATO           TO NM-CONTATO
+                MOVE WS-TEL-CONTATO          TO TEL-CONTATO
+                MOVE WS-EMAIL-CONTATO        TO EMAIL-CONTATO
+                MOVE WS-DEPTO-CONTATO        TO DEPTO-CONTATO
+                ACCEPT DT-CADASTRO           FROM DATE YYYYMMDD
+                MOVE ZEROS                   TO DT-ALTERACAO
+                SET CONTATO-ATIVO            TO TRUE
 
                 WRITE REG-CONTATOS
                 DISPLAY 'Contato gravado com sucesso'
+
+                PERFORM P290-GRAVA-COT-DAT
+
+                MOVE 'INCLUSAO'          TO WS-LOG-OPERACAO
+                MOVE WS-ID-CONTATO       TO WS-LOG-ID
+                MOVE SPACES              TO WS-LOG-NOME-ANTES
+                MOVE WS-NM-CONTATO       TO WS-LOG-NOME-DEPOIS
+                PERFORM P280-GRAVA-LOG
             ELSE
-                DISPLAY 'ERRO AO ABRIR ARQUIVO DE CONTATOS.'
-                DISPLAY 'FILE STATUS: ' WS-STATUS-FS
+                MOVE WS-STATUS-FS        TO WS-STATUS-ATUAL
+                PERFORM P295-DESCREVE-STATUS
             END-IF
 
             CLOSE COT
+
             DISPLAY
             'TECLE: '
             '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
@@ -84,8 +266,173 @@
 
             .
        P300-FIM.
+      *----------------------------------------------------------------
+      * P250-PROXIMO-ID: varre COT.DAT e sugere o proximo ID livre.
+      *----------------------------------------------------------------
+       P250-PROXIMO-ID.
+            MOVE ZEROS                  TO WS-PROX-ID
+            SET STATUS-DAT-OK           TO TRUE
+
+            OPEN INPUT COT-DAT
+
+            IF STATUS-DAT-OK THEN
+                PERFORM UNTIL EOF-OK
+                    READ COT-DAT NEXT RECORD
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            MOVE ID-COT-DAT TO WS-PROX-ID
+                    END-READ
+                END-PERFORM
+                CLOSE COT-DAT
+            END-IF
+
+            ADD 1                        TO WS-PROX-ID
+            .
+      *----------------------------------------------------------------
+      * P270-VALIDA-NOME: rejeita nome em branco ou ja cadastrado.
+      *----------------------------------------------------------------
+       P270-VALIDA-NOME.
+            SET NOME-VALIDO              TO TRUE
+
+            IF WS-NM-CONTATO EQUAL SPACES THEN
+                SET NOME-VALIDO           TO FALSE
+                DISPLAY 'NOME NAO PODE FICAR EM BRANCO.'
+            ELSE
+                SET EOF-OK                TO FALSE
+                SET STATUS-DAT-OK         TO TRUE
+
+                OPEN INPUT COT-DAT
+
+                IF STATUS-DAT-OK THEN
+                    PERFORM UNTIL EOF-OK
+                        READ COT-DAT NEXT RECORD
+                            AT END
+                                SET EOF-OK TO TRUE
+                            NOT AT END
+                                IF NM-COT-DAT EQUAL WS-NM-CONTATO
+                                    SET NOME-VALIDO TO FALSE
+                                    SET EOF-OK      TO TRUE
+                                END-IF
+                        END-READ
+                    END-PERFORM
+                    CLOSE COT-DAT
+                END-IF
+
+                IF NOT NOME-VALIDO THEN
+                    DISPLAY 'JA EXISTE UM CONTATO CADASTRADO COM ESSE '
+                            'NOME.'
+                END-IF
+            END-IF
+            .
+
+      *----------------------------------------------------------------
+      * P272-VALIDA-ID: rejeita ID ja cadastrado em COT.DAT quando
+      * informado manualmente, evitando que COT.TXT e COT.DAT divirjam.
+      *----------------------------------------------------------------
+       P272-VALIDA-ID.
+            SET ID-ENTRADA-VALIDA        TO TRUE
+            SET EOF-OK                   TO FALSE
+            SET STATUS-DAT-OK            TO TRUE
+
+            OPEN INPUT COT-DAT
+
+            IF STATUS-DAT-OK THEN
+                PERFORM UNTIL EOF-OK
+                    READ COT-DAT NEXT RECORD
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            IF ID-COT-DAT EQUAL WS-ID-ENTRADA
+                                SET ID-ENTRADA-VALIDA TO FALSE
+                                SET EOF-OK            TO TRUE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE COT-DAT
+            END-IF
+
+            IF NOT ID-ENTRADA-VALIDA THEN
+                DISPLAY 'JA EXISTE UM CONTATO CADASTRADO COM ESSE ID.'
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P290-GRAVA-COT-DAT: replica em COT.DAT o contato recem gravado
+      * em COT.TXT, para que ALTCONTT/CONSCTT/DELCONTT/LISCNTT o
+      * enxerguem de imediato sem esperar por uma reorganizacao.
+      *----------------------------------------------------------------
+       P290-GRAVA-COT-DAT.
+            SET STATUS-DAT-OK           TO TRUE
+
+            OPEN I-O COT-DAT
+
+            IF WS-STATUS-DAT EQUAL 35 THEN
+                OPEN OUTPUT COT-DAT
+                SET STATUS-DAT-OK       TO TRUE
+            END-IF
+
+            IF STATUS-DAT-OK THEN
+                MOVE WS-ID-CONTATO       TO ID-COT-DAT
+                MOVE WS-NM-CONTATO       TO NM-COT-DAT
+                MOVE WS-TEL-CONTATO      TO TEL-COT-DAT
+                MOVE WS-EMAIL-CONTATO    TO EMAIL-COT-DAT
+                MOVE WS-DEPTO-CONTATO    TO DEPTO-COT-DAT
+                MOVE DT-CADASTRO         TO DT-CAD-COT-DAT
+                MOVE DT-ALTERACAO        TO DT-ALT-COT-DAT
+                MOVE STATUS-CONTATO      TO STATUS-COT-DAT
+
+                WRITE REG-COT-DAT
+                    INVALID KEY
+                        DISPLAY 'ID JA EXISTE EM COT.DAT: '
+                                WS-ID-CONTATO
+                END-WRITE
+
+                CLOSE COT-DAT
+            ELSE
+                MOVE WS-STATUS-DAT       TO WS-STATUS-ATUAL
+                PERFORM P295-DESCREVE-STATUS
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P280-GRAVA-LOG: acrescenta uma linha na trilha de auditoria
+      * CONTLOG. Espera que o chamador ja tenha preenchido
+      * WS-LOG-OPERACAO, WS-LOG-ID, WS-LOG-NOME-ANTES e
+      * WS-LOG-NOME-DEPOIS.
+      *----------------------------------------------------------------
+       P280-GRAVA-LOG.
+            SET STATUS-LOG-OK           TO TRUE
+
+            OPEN EXTEND CONTLOG
+
+            IF WS-STATUS-LOG EQUAL 35 THEN
+                OPEN OUTPUT CONTLOG
+            END-IF
+
+            IF STATUS-LOG-OK THEN
+                ACCEPT WS-LOG-DATA       FROM DATE YYYYMMDD
+                ACCEPT WS-LOG-HORA       FROM TIME
+                MOVE WS-LOG-DATA         TO WS-LOG-DT
+                MOVE WS-LOG-HORA(1:6)    TO WS-LOG-HR
+
+                MOVE SPACES              TO LOG-LINHA
+                MOVE WS-LOG-REGISTRO     TO LOG-LINHA
+                WRITE LOG-LINHA
+
+                CLOSE CONTLOG
+            ELSE
+                MOVE WS-STATUS-LOG       TO WS-STATUS-ATUAL
+                PERFORM P295-DESCREVE-STATUS
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P295-DESCREVE-STATUS: traduz o FILE STATUS deixado em
+      * WS-STATUS-ATUAL para uma mensagem descritiva e a exibe.
+      * Compartilhado com ALTCONTT e CONSCTT via COPY PR_STATUSARQ.
+      *----------------------------------------------------------------
+          COPY PR_STATUSARQ.
+
        P900-FIM.
 
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM CADCONTT.
