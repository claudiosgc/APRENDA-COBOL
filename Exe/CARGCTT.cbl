@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: CARGA EM LOTE DE CONTATOS A PARTIR DE UM ARQUIVO CSV
+      *          (CAMPOS SEPARADOS POR ';': ID;NOME;TELEFONE;EMAIL;
+      *          DEPARTAMENTO), GRAVANDO EM COT.TXT E EM COT.DAT.
+      * Modification History:
+      *  08/08/2026 CS  Versao inicial.
+      *  08/08/2026 CS  A validacao de AS-ID-CSV passa a ser feita
+      *                 sobre uma copia numerica (AS-ID-CSV-NUM), e nao
+      *                 sobre o campo alfanumerico recebido do
+      *                 UNSTRING, que rejeitava indevidamente um ID com
+      *                 menos de 6 digitos por causa do preenchimento
+      *                 com espacos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT COT-CSV ASSIGN TO AS-CAMINHO-CSV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS AS-STATUS-CSV.
+
+           SELECT COT-TXT ASSIGN TO AS-CAMINHO-TXT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS AS-STATUS-TXT.
+
+           SELECT COT-DAT ASSIGN TO AS-CAMINHO-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-COT-DAT
+           FILE STATUS  IS AS-STATUS-DAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD COT-CSV.
+       01 LINHA-CSV                    PIC X(140).
+
+       FD COT-TXT.
+          COPY FD_CONTT.
+
+       FD COT-DAT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY REG-COT-DAT
+                                   ID-CONTATO     BY ID-COT-DAT
+                                   NM-CONTATO     BY NM-COT-DAT
+                                   TEL-CONTATO    BY TEL-COT-DAT
+                                   EMAIL-CONTATO  BY EMAIL-COT-DAT
+                                   DEPTO-CONTATO  BY DEPTO-COT-DAT
+                                   DT-CADASTRO    BY DT-CAD-COT-DAT
+                                   DT-ALTERACAO   BY DT-ALT-COT-DAT
+                                   STATUS-CONTATO BY STATUS-COT-DAT
+                                   CONTATO-ATIVO  BY COT-DAT-ATIVO
+                                   CONTATO-INATIVO BY COT-DAT-INATIVO.
+
+       WORKING-STORAGE SECTION.
+
+       01 AREA-DE-SALVAMENTO.
+           05 AS-CAMINHO-CSV           PIC X(080).
+           05 AS-CAMINHO-TXT           PIC X(080).
+           05 AS-CAMINHO-DAT           PIC X(080).
+           05 AS-STATUS-CSV            PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-TXT            PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-DAT            PIC 9(002) VALUE ZEROS.
+           05 AS-EOF                   PIC X(001) VALUE 'N'.
+               88 AS-EOF-OK            VALUE 'S' FALSE 'N'.
+           05 AS-CONT-LIDOS            PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-GRAVADOS         PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-DUPLICADOS       PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-INVALIDOS        PIC 9(006) VALUE ZEROS.
+
+       01 AS-CAMINHO-CSV-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\CRG.CSV'.
+       01 AS-CAMINHO-TXT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.TXT'.
+       01 AS-CAMINHO-DAT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+
+       01 AS-CAMPOS-CSV.
+           05 AS-ID-CSV                PIC X(006).
+           05 AS-ID-CSV-NUM            PIC 9(006).
+           05 AS-NM-CSV                PIC X(020).
+           05 AS-TEL-CSV                PIC X(015).
+           05 AS-EMAIL-CSV             PIC X(040).
+           05 AS-DEPTO-CSV             PIC X(015).
+
+       01 MSG-ERRO-OPEN.
+           05 FILLER                   PIC X(028) VALUE
+               'ERRO NA ABERTURA DO ARQUIVO'.
+           05 MSG-ERRO-OPEN-ARQUIVO    PIC X(008) VALUE SPACE.
+           05 FILLER                   PIC X(011) VALUE
+               'COM STATUS'.
+           05 MSG-ERRO-OPEN-STATUS     PIC 9(002) VALUE ZEROS.
+
+       01 MSG-INVALIDO.
+           05 FILLER                   PIC X(030) VALUE
+               'LINHA INVALIDA IGNORADA: '.
+           05 MSG-INV-LINHA            PIC X(080).
+
+       01 MSG-DUPLICADO.
+           05 FILLER                   PIC X(030) VALUE
+               'CHAVE DUPLICADA IGNORADA: ID '.
+           05 MSG-DUP-ID               PIC 9(006).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM 1000-INICIALIZA
+
+            PERFORM 2000-PROCESSA
+
+            PERFORM 3000-FINALIZA
+
+            GOBACK.
+
+      ******************************************************************
+      ********************** INICIALIZA ********************************
+      ******************************************************************
+
+       1000-INICIALIZA               SECTION.
+
+            MOVE AS-CAMINHO-CSV-DFL   TO AS-CAMINHO-CSV
+            DISPLAY 'CARGA_CSV'       UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-CSV     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-CSV EQUAL SPACES
+                MOVE AS-CAMINHO-CSV-DFL TO AS-CAMINHO-CSV
+            END-IF
+
+            MOVE AS-CAMINHO-TXT-DFL   TO AS-CAMINHO-TXT
+            DISPLAY 'COT_TXT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-TXT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-TXT EQUAL SPACES
+                MOVE AS-CAMINHO-TXT-DFL TO AS-CAMINHO-TXT
+            END-IF
+
+            MOVE AS-CAMINHO-DAT-DFL   TO AS-CAMINHO-DAT
+            DISPLAY 'COT_DAT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-DAT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-DAT EQUAL SPACES
+                MOVE AS-CAMINHO-DAT-DFL TO AS-CAMINHO-DAT
+            END-IF
+
+            OPEN INPUT COT-CSV
+
+            IF AS-STATUS-CSV NOT EQUAL ZEROS
+                MOVE 'CARGA.CSV'     TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-CSV   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+
+            OPEN EXTEND COT-TXT
+
+            IF AS-STATUS-TXT EQUAL 35
+                OPEN OUTPUT COT-TXT
+            END-IF
+
+            IF AS-STATUS-TXT NOT EQUAL ZEROS
+                MOVE 'COT.TXT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-TXT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+
+            OPEN I-O COT-DAT
+
+            IF AS-STATUS-DAT EQUAL 35
+                OPEN OUTPUT COT-DAT
+            END-IF
+
+            IF AS-STATUS-DAT NOT EQUAL ZEROS
+                MOVE 'COT.DAT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-DAT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+            .
+       1000-INICIALIZA-EXIT.
+               EXIT.
+      ******************************************************************
+      ********************** PROCESSA **********************************
+      ******************************************************************
+
+       2000-PROCESSA                SECTION.
+
+            PERFORM UNTIL AS-EOF-OK
+
+                READ COT-CSV INTO LINHA-CSV
+                    AT END
+                        SET AS-EOF-OK TO TRUE
+                    NOT AT END
+                        IF LINHA-CSV NOT EQUAL SPACES
+                            ADD 1           TO AS-CONT-LIDOS
+                            PERFORM 2100-TRATA-LINHA
+                        END-IF
+                END-READ
+            END-PERFORM
+            .
+       2000-PROCESSA-EXIT.
+               EXIT.
+      *----------------------------------------------------------------
+      * 2100-TRATA-LINHA: separa os campos da linha CSV, valida ID
+      * numerico e nome preenchido, e grava o contato em COT.TXT e
+      * em COT.DAT quando validos.
+      *----------------------------------------------------------------
+       2100-TRATA-LINHA               SECTION.
+
+            MOVE SPACES              TO AS-CAMPOS-CSV
+            UNSTRING LINHA-CSV DELIMITED BY ';'
+                INTO AS-ID-CSV AS-NM-CSV AS-TEL-CSV
+                     AS-EMAIL-CSV AS-DEPTO-CSV
+            END-UNSTRING
+
+            MOVE AS-ID-CSV           TO AS-ID-CSV-NUM
+
+            IF AS-ID-CSV-NUM NOT NUMERIC OR AS-NM-CSV EQUAL SPACES
+                ADD 1                TO AS-CONT-INVALIDOS
+                MOVE LINHA-CSV(1:80) TO MSG-INV-LINHA
+                DISPLAY MSG-INVALIDO
+            ELSE
+                MOVE AS-ID-CSV-NUM   TO ID-CONTATO
+                MOVE AS-NM-CSV       TO NM-CONTATO
+                MOVE AS-TEL-CSV      TO TEL-CONTATO
+                MOVE AS-EMAIL-CSV    TO EMAIL-CONTATO
+                MOVE AS-DEPTO-CSV    TO DEPTO-CONTATO
+                ACCEPT DT-CADASTRO   FROM DATE YYYYMMDD
+                MOVE ZEROS           TO DT-ALTERACAO
+                SET CONTATO-ATIVO    TO TRUE
+
+                MOVE ID-CONTATO      TO ID-COT-DAT
+                MOVE NM-CONTATO      TO NM-COT-DAT
+                MOVE TEL-CONTATO     TO TEL-COT-DAT
+                MOVE EMAIL-CONTATO   TO EMAIL-COT-DAT
+                MOVE DEPTO-CONTATO   TO DEPTO-COT-DAT
+                MOVE DT-CADASTRO     TO DT-CAD-COT-DAT
+                MOVE DT-ALTERACAO    TO DT-ALT-COT-DAT
+                MOVE STATUS-CONTATO  TO STATUS-COT-DAT
+
+                WRITE REG-COT-DAT
+                    INVALID KEY
+                        ADD 1        TO AS-CONT-DUPLICADOS
+                        MOVE ID-CONTATO TO MSG-DUP-ID
+                        DISPLAY MSG-DUPLICADO
+                    NOT INVALID KEY
+                        WRITE REG-CONTATOS
+                        ADD 1        TO AS-CONT-GRAVADOS
+                END-WRITE
+            END-IF
+            .
+       2100-TRATA-LINHA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FINALIZA **********************************
+      ******************************************************************
+       3000-FINALIZA                  SECTION.
+
+               CLOSE COT-CSV
+               CLOSE COT-TXT
+               CLOSE COT-DAT
+
+               DISPLAY 'REGISTROS LIDOS: '     AS-CONT-LIDOS
+               DISPLAY 'REGISTROS GRAVADOS: '  AS-CONT-GRAVADOS
+               DISPLAY 'CHAVES DUPLICADAS: '   AS-CONT-DUPLICADOS
+               DISPLAY 'LINHAS INVALIDAS: '    AS-CONT-INVALIDOS
+               DISPLAY 'TERMINO NORMAL'
+           .
+       3000-FINALIZA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FIM ANORMAL **********************************
+      ******************************************************************
+       9000-CANCELA                   SECTION.
+
+               CLOSE COT-CSV
+               CLOSE COT-TXT
+               CLOSE COT-DAT
+
+               DISPLAY 'TERMINO ANORMAL'
+               GOBACK
+           .
+       9000-CANCELA-EXIT.
+               EXIT.
+
+
+
+            STOP RUN.
+       END PROGRAM CARGCTT.
