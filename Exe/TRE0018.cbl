@@ -3,6 +3,31 @@
       * Date:03/12/2021
       * Purpose:ACHAR O MAIOR E MENOR NUMERO DE UMA SERIE DE NUMEROS
       *               POSITIVOS FORNECIDOS POR UM ARQUIVO.
+      * Modification History:
+      *  08/08/2026 CS  Acrescentados SOMA, MEDIA E QUANTIDADE de
+      *                 numeros lidos, alem de MENOR e MAIOR.
+      *  08/08/2026 CS  Gravacao de arquivo de checkpoint (CKPT) ao
+      *                 cancelar por erro de leitura, permitindo
+      *                 reiniciar a proxima execucao a partir do
+      *                 ultimo registro processado com sucesso.
+      *  08/08/2026 CS  Cada execucao concluida com sucesso passa a
+      *                 acrescentar uma linha de resultado (RESLOG)
+      *                 com data, MENOR, MAIOR, SOMA, QUANTIDADE e
+      *                 MEDIA.
+      *  08/08/2026 CS  Corrigida a leitura de retomada em
+      *                 2000-PROCESSA, que tratava fim de arquivo
+      *                 (status 10) apos o reposicionamento do
+      *                 checkpoint como erro, cancelando uma execucao
+      *                 que na verdade ja havia processado todos os
+      *                 registros.
+      *  08/08/2026 CS  1500-RETOMA-CHECKPOINT passa a conferir o
+      *                 FILE STATUS do READ CKPT. Como 3000-FINALIZA
+      *                 zera o CKPT ao final de toda execucao bem
+      *                 sucedida, o arquivo continuava existindo (so
+      *                 que vazio), e o READ CKPT sem essa checagem
+      *                 tratava o fim de arquivo como se tivesse lido
+      *                 um checkpoint valido, retomando a execucao
+      *                 seguinte a partir de dados inexistentes.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRE0018.
@@ -21,6 +46,14 @@
                        ASSIGN ITREF01
                        FILE STATUS AS-STATUS-F001.
 
+           SELECT CKPT
+                       ASSIGN CKPT
+                       FILE STATUS AS-STATUS-CKPT.
+
+           SELECT RESLOG
+                       ASSIGN RESLOG
+                       FILE STATUS AS-STATUS-RESLOG.
+
       *     'C:USERS\CLAUDIO\DOCUMENTS\GITHUB\COBOL\EXE\ITREF01.TXT'
 
        DATA DIVISION.
@@ -32,12 +65,43 @@
        01 REG-ITREF01.
            05 F001-NUMERO              PIC 9(003).
 
+       FD  CKPT
+               RECORD  18.
+
+       01 REG-CKPT.
+           05 CKPT-QTD                 PIC 9(005).
+           05 CKPT-SOMA                PIC 9(007).
+           05 CKPT-MENOR               PIC 9(003).
+           05 CKPT-MAIOR               PIC 9(003).
+
+       FD  RESLOG
+               RECORD  38.
+
+       01 REG-RESLOG.
+           05 RESLOG-DATA              PIC 9(008).
+           05 FILLER                   PIC X(001) VALUE SPACE.
+           05 RESLOG-MENOR             PIC 9(003).
+           05 FILLER                   PIC X(001) VALUE SPACE.
+           05 RESLOG-MAIOR             PIC 9(003).
+           05 FILLER                   PIC X(001) VALUE SPACE.
+           05 RESLOG-SOMA              PIC 9(007).
+           05 FILLER                   PIC X(001) VALUE SPACE.
+           05 RESLOG-QTD               PIC 9(005).
+           05 FILLER                   PIC X(001) VALUE SPACE.
+           05 RESLOG-MEDIA             PIC 9(005)V99.
+
        WORKING-STORAGE SECTION.
 
        01 AREA-DE-SALVAMENTO.
            05 AS-MAIOR                 PIC 9(003) VALUE ZEROS.
            05 AS-MENOR                 PIC 9(003) VALUE ZEROS.
+           05 AS-SOMA                  PIC 9(007) VALUE ZEROS.
+           05 AS-QUANTIDADE            PIC 9(005) VALUE ZEROS.
+           05 AS-MEDIA                 PIC 9(005)V99 VALUE ZEROS.
            05 AS-STATUS-F001           PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-CKPT           PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-RESLOG         PIC 9(002) VALUE ZEROS.
+           05 AS-DATA-SISTEMA          PIC 9(008) VALUE ZEROS.
 
        01 MSG-ERRO-OPEN.
            05 FILLER                   PIC X(028) VALUE
@@ -90,10 +154,46 @@
 
                 PERFORM 9000-CANCELA
             END-IF
+
+            PERFORM 1500-RETOMA-CHECKPOINT
             .
        1000-INICIALIZA-EXIT.
                EXIT.
       ******************************************************************
+      ********************** RETOMA CHECKPOINT *************************
+      ******************************************************************
+
+       1500-RETOMA-CHECKPOINT       SECTION.
+
+            OPEN INPUT CKPT
+
+            IF AS-STATUS-CKPT EQUAL ZEROS
+                READ CKPT
+
+                IF AS-STATUS-CKPT EQUAL ZEROS
+                    MOVE CKPT-QTD        TO AS-QUANTIDADE
+                    MOVE CKPT-SOMA       TO AS-SOMA
+                    MOVE CKPT-MENOR      TO AS-MENOR
+                    MOVE CKPT-MAIOR      TO AS-MAIOR
+
+                    CLOSE CKPT
+
+                    DISPLAY 'RETOMANDO A PARTIR DO REGISTRO '
+                            AS-QUANTIDADE
+
+                    PERFORM AS-QUANTIDADE TIMES
+                        READ ITREF01
+                    END-PERFORM
+                ELSE
+                    CLOSE CKPT
+                END-IF
+            ELSE
+                CLOSE CKPT
+            END-IF
+            .
+       1500-RETOMA-CHECKPOINT-EXIT.
+               EXIT.
+      ******************************************************************
       ********************** PROCESSA **********************************
       ******************************************************************
 
@@ -103,6 +203,7 @@
             READ ITREF01
 
             IF AS-STATUS-F001 NOT EQUAL ZEROS
+            AND AS-STATUS-F001 NOT EQUAL 10
                 MOVE 'ITREF01'       TO MSG-ERRO-READ-ARQUIVO
                 MOVE AS-STATUS-F001  TO MSG-ERRO-READ-STATUS
                 DISPLAY MSG-ERRO-READ
@@ -110,8 +211,11 @@
                 PERFORM 9000-CANCELA
             END-IF
 
+            IF AS-QUANTIDADE EQUAL ZEROS
+            AND AS-STATUS-F001 NOT EQUAL 10
                MOVE F001-NUMERO      TO AS-MAIOR
                                         AS-MENOR
+            END-IF
 
             PERFORM UNTIL AS-STATUS-F001 = 10
 
@@ -123,6 +227,8 @@
                 MOVE F001-NUMERO     TO AS-MAIOR
             END-IF
 
+            ADD F001-NUMERO          TO AS-SOMA
+            ADD 1                    TO AS-QUANTIDADE
 
             READ ITREF01
 
@@ -135,8 +241,15 @@
             END-IF
             END-PERFORM
 
-             DISPLAY 'MENOR = ' AS-MENOR
-             DISPLAY 'MAIOR = ' AS-MAIOR
+            IF AS-QUANTIDADE NOT EQUAL ZEROS
+                DIVIDE AS-SOMA BY AS-QUANTIDADE GIVING AS-MEDIA
+            END-IF
+
+             DISPLAY 'MENOR = '       AS-MENOR
+             DISPLAY 'MAIOR = '       AS-MAIOR
+             DISPLAY 'QUANTIDADE = '  AS-QUANTIDADE
+             DISPLAY 'SOMA = '        AS-SOMA
+             DISPLAY 'MEDIA = '       AS-MEDIA
             .
        2000-PROCESSA-EXIT.
                EXIT.
@@ -153,6 +266,13 @@
                    DISPLAY MSG-ERRO-CLOSE
                END-IF
 
+      *        PROCESSAMENTO CONCLUIDO SEM ERRO: O CHECKPOINT DE UMA
+      *        EXECUCAO ANTERIOR, SE HOUVER, DEIXA DE SER NECESSARIO.
+               OPEN OUTPUT CKPT
+               CLOSE CKPT
+
+               PERFORM 1700-GRAVA-RESULTADO
+
                DISPLAY 'TERMINO NORMAL'
            .
        3000-FINALIZA-EXIT.
@@ -163,6 +283,8 @@
       ******************************************************************
        9000-CANCELA                   SECTION.
 
+               PERFORM 1600-GRAVA-CHECKPOINT
+
                CLOSE ITREF01
 
                DISPLAY 'TERMINO ANORMAL'
@@ -170,6 +292,56 @@
            .
        9000-CANCELA-EXIT.
                EXIT.
+      ******************************************************************
+      ********************** GRAVA CHECKPOINT ***************************
+      ******************************************************************
+       1600-GRAVA-CHECKPOINT          SECTION.
+
+               MOVE AS-QUANTIDADE      TO CKPT-QTD
+               MOVE AS-SOMA            TO CKPT-SOMA
+               MOVE AS-MENOR           TO CKPT-MENOR
+               MOVE AS-MAIOR           TO CKPT-MAIOR
+
+               OPEN OUTPUT CKPT
+               WRITE REG-CKPT
+               CLOSE CKPT
+
+               DISPLAY 'CHECKPOINT GRAVADO. REGISTROS PROCESSADOS: '
+                       AS-QUANTIDADE
+           .
+       1600-GRAVA-CHECKPOINT-EXIT.
+               EXIT.
+      ******************************************************************
+      ********************** GRAVA RESULTADO ****************************
+      ******************************************************************
+       1700-GRAVA-RESULTADO            SECTION.
+
+               ACCEPT AS-DATA-SISTEMA  FROM DATE YYYYMMDD
+
+               MOVE AS-DATA-SISTEMA    TO RESLOG-DATA
+               MOVE AS-MENOR           TO RESLOG-MENOR
+               MOVE AS-MAIOR           TO RESLOG-MAIOR
+               MOVE AS-SOMA            TO RESLOG-SOMA
+               MOVE AS-QUANTIDADE      TO RESLOG-QTD
+               MOVE AS-MEDIA           TO RESLOG-MEDIA
+
+               OPEN EXTEND RESLOG
+
+               IF AS-STATUS-RESLOG EQUAL 35
+                   OPEN OUTPUT RESLOG
+               END-IF
+
+               IF AS-STATUS-RESLOG EQUAL ZEROS
+                   WRITE REG-RESLOG
+                   CLOSE RESLOG
+               ELSE
+                   MOVE 'RESLOG'        TO MSG-ERRO-OPEN-ARQUIVO
+                   MOVE AS-STATUS-RESLOG TO MSG-ERRO-OPEN-STATUS
+                   DISPLAY MSG-ERRO-OPEN
+               END-IF
+           .
+       1700-GRAVA-RESULTADO-EXIT.
+               EXIT.
 
 
 
