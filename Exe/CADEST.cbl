@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: CADASTRO DE ESTUDANTES
+      * Modification History:
+      *  08/08/2026 CS  Versao inicial, derivada do layout de
+      *                 STUDENT-FILE que PRGLEITURAARQ apenas lia,
+      *                 mirando o padrao de CADCONTT (ST.TXT como
+      *                 log sequencial de inclusoes, replicado no
+      *                 indexado ST.DAT usado por ALTEST).
+      *  08/08/2026 CS  A matricula passa a ser conferida contra
+      *                 ST.DAT antes da gravacao, evitando que ST.TXT
+      *                 e ST.DAT divirjam por matricula duplicada.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADEST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT ST ASSIGN TO WS-CAMINHO-ST
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS  MODE IS SEQUENTIAL
+            FILE STATUS  IS WS-STATUS-ST.
+
+            SELECT ST-DAT ASSIGN TO WS-CAMINHO-ST-DAT
+            ORGANIZATION IS INDEXED
+            ACCESS MODE  IS SEQUENTIAL
+            RECORD KEY   IS CD-EST-DAT
+            FILE STATUS  IS WS-STATUS-DAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ST.
+          COPY FD_EST.
+
+       FD ST-DAT.
+          COPY FD_EST REPLACING REG-ESTUDANTES BY REG-ST-DAT
+                                 CD-STUDENT     BY CD-EST-DAT
+                                 NM-STUDENT     BY NM-EST-DAT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CAMINHO-ST                    PIC X(80).
+       01 WS-CAMINHO-ST-DFL                PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\ST.TXT'.
+       01 WS-CAMINHO-ST-DAT                PIC X(80).
+       01 WS-CAMINHO-ST-DAT-DFL            PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\ST.DAT'.
+       01 WS-REGISTRO                      PIC X(25) VALUE SPACE.
+       01 FILLER   REDEFINES WS-REGISTRO.
+          03 WS-CD-STUDENT                 PIC 9(05).
+          03 WS-NM-STUDENT                 PIC X(20).
+       77 WS-STATUS-ST                     PIC 99.
+          88 STATUS-ST-OK                  VALUE 0.
+       77 WS-STATUS-DAT                    PIC 99.
+          88 STATUS-DAT-OK                 VALUE 0.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' FALSE 'N'.
+       77 WS-EOF                           PIC X.
+          88 EOF-OK                        VALUE 'S' FALSE 'N'.
+       77 WS-MATRICULA-VALIDA              PIC X    VALUE 'S'.
+          88 MATRICULA-VALIDA              VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '*** CADASTRO DE ESTUDANTES ***'
+            SET EXIT-OK              TO FALSE
+
+            PERFORM P100-CAMINHOS
+
+            PERFORM P300-CADASTRO      THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+
+           .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta os caminhos dos arquivos a partir das
+      * variaveis de ambiente ST_PATH e ST_DAT, usando o caminho
+      * tradicional como valor padrao quando a variavel nao estiver
+      * definida.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+            MOVE WS-CAMINHO-ST-DFL       TO WS-CAMINHO-ST
+            DISPLAY 'ST_PATH'            UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-ST         FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-ST EQUAL SPACES
+                MOVE WS-CAMINHO-ST-DFL   TO WS-CAMINHO-ST
+            END-IF
+
+            MOVE WS-CAMINHO-ST-DAT-DFL   TO WS-CAMINHO-ST-DAT
+            DISPLAY 'ST_DAT'             UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-ST-DAT     FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-ST-DAT EQUAL SPACES
+                MOVE WS-CAMINHO-ST-DAT-DFL TO WS-CAMINHO-ST-DAT
+            END-IF
+            .
+
+       P300-CADASTRO.
+            SET STATUS-ST-OK            TO TRUE
+
+            DISPLAY 'Um numero de matricula para o Estudante: '
+            ACCEPT WS-CD-STUDENT
+            SET MATRICULA-VALIDA        TO FALSE
+            PERFORM UNTIL MATRICULA-VALIDA
+                PERFORM P295-VALIDA-MATRICULA
+                IF NOT MATRICULA-VALIDA THEN
+                    DISPLAY 'Um numero de matricula para o Estudante: '
+                    ACCEPT WS-CD-STUDENT
+                END-IF
+            END-PERFORM
+            DISPLAY 'Um nome para o Estudante: '
+            ACCEPT WS-NM-STUDENT
+
+            OPEN EXTEND ST
+
+            IF WS-STATUS-ST EQUAL 35 THEN
+                OPEN OUTPUT ST
+            END-IF
+
+            IF STATUS-ST-OK THEN
+                MOVE WS-CD-STUDENT       TO CD-STUDENT
+                MOVE WS-NM-STUDENT       TO NM-STUDENT
+
+                WRITE REG-ESTUDANTES
+                DISPLAY 'Estudante gravado com sucesso'
+
+                PERFORM P290-GRAVA-ST-DAT
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTES'
+                DISPLAY 'FILE STATUS: ' WS-STATUS-ST
+            END-IF
+
+            CLOSE ST
+
+            DISPLAY
+            'TECLE: '
+            '<QUALQUER TECLA> para continuar, ou <F> para finalizar'
+            ACCEPT WS-EXIT
+
+            .
+       P300-FIM.
+      *----------------------------------------------------------------
+      * P295-VALIDA-MATRICULA: rejeita matricula ja cadastrada em
+      * ST.DAT, evitando que ST.TXT e ST.DAT divirjam.
+      *----------------------------------------------------------------
+       P295-VALIDA-MATRICULA.
+            SET MATRICULA-VALIDA        TO TRUE
+            SET EOF-OK                  TO FALSE
+            SET STATUS-DAT-OK           TO TRUE
+
+            OPEN INPUT ST-DAT
+
+            IF STATUS-DAT-OK THEN
+                PERFORM UNTIL EOF-OK
+                    READ ST-DAT NEXT RECORD
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            IF CD-EST-DAT EQUAL WS-CD-STUDENT
+                                SET MATRICULA-VALIDA TO FALSE
+                                SET EOF-OK           TO TRUE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE ST-DAT
+            END-IF
+
+            IF NOT MATRICULA-VALIDA THEN
+                DISPLAY 'JA EXISTE UM ESTUDANTE CADASTRADO COM ESSA '
+                        'MATRICULA.'
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P290-GRAVA-ST-DAT: replica em ST.DAT o estudante recem gravado
+      * em ST.TXT, para que ALTEST o enxergue de imediato sem esperar
+      * por uma reorganizacao.
+      *----------------------------------------------------------------
+       P290-GRAVA-ST-DAT.
+            SET STATUS-DAT-OK           TO TRUE
+
+            OPEN I-O ST-DAT
+
+            IF WS-STATUS-DAT EQUAL 35 THEN
+                OPEN OUTPUT ST-DAT
+                SET STATUS-DAT-OK       TO TRUE
+            END-IF
+
+            IF STATUS-DAT-OK THEN
+                MOVE WS-CD-STUDENT       TO CD-EST-DAT
+                MOVE WS-NM-STUDENT       TO NM-EST-DAT
+
+                WRITE REG-ST-DAT
+                    INVALID KEY
+                        DISPLAY 'MATRICULA JA EXISTE EM ST.DAT: '
+                                WS-CD-STUDENT
+                END-WRITE
+
+                CLOSE ST-DAT
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO INDEXADO DE ESTUDANTES'
+                DISPLAY 'FILE STATUS: ' WS-STATUS-DAT
+            END-IF
+            .
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM CADEST.
