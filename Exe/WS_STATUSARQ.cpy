@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: CAMPOS DE TRABALHO PARA A DESCRICAO DO FILE STATUS DE
+      *          UMA OPERACAO DE ARQUIVO, COMPARTILHADOS POR CADCONTT,
+      *          ALTCONTT E CONSCTT.
+      * Modification History:
+      *  08/08/2026 CS  Versao inicial, extraida de CADCONTT para ser
+      *                 reaproveitada por ALTCONTT e CONSCTT.
+      ******************************************************************
+       77 WS-STATUS-ATUAL                  PIC 99.
+       01 MSG-ERRO-ARQUIVO.
+          03 FILLER                        PIC X(16) VALUE
+             'ERRO DE ARQUIVO'.
+          03 MSG-ERRO-ARQ-DESCR            PIC X(30) VALUE SPACE.
+          03 FILLER                        PIC X(08) VALUE
+             ' STATUS '.
+          03 MSG-ERRO-ARQ-COD              PIC 99.
