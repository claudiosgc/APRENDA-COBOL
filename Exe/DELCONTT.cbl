@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: EXCLUSAO DE CONTATOS
+      * Modification History:
+      *  08/08/2026 CS  Toda exclusao passa a ser registrada no
+      *                 arquivo de trilha de auditoria CONTLOG.
+      *  08/08/2026 CS  Os caminhos dos arquivos passam a poder ser
+      *                 informados pelas variaveis de ambiente
+      *                 COT_DAT e CONTLOG_PATH.
+      *  08/08/2026 CS  Passa a permitir desativar o contato (flag
+      *                 STATUS-CONTATO) como alternativa a exclusao
+      *                 definitiva do registro.
+      *  08/08/2026 CS  A desativacao passa a atualizar DT-ALTERACAO,
+      *                 assim como as demais rotinas que regravam o
+      *                 registro do contato.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELCONTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT COT ASSIGN TO WS-CAMINHO-COT-DAT
+                ORGANIZATION IS INDEXED
+                ACCESS MODE  IS RANDOM
+                RECORD KEY   IS ID-CONTATO
+                FILE STATUS  IS WS-FS.
+
+                SELECT CONTLOG ASSIGN TO WS-CAMINHO-LOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-STATUS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD COT.
+          COPY FD_CONTT.
+
+       FD CONTLOG.
+       01 LOG-LINHA                        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CAMINHO-COT-DAT               PIC X(80).
+       01 WS-CAMINHO-COT-DAT-DFL           PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 WS-CAMINHO-LOG                   PIC X(80).
+       01 WS-CAMINHO-LOG-DFL               PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\LOG.TXT'.
+       01 WS-REGISTRO               PIC X(113) VALUE SPACES.
+       01 FILLER REDEFINES WS-REGISTRO.
+          03 WS-ID-CONTATO          PIC 9(06).
+          03 WS-NM-CONTATO          PIC X(20).
+          03 WS-TEL-CONTATO         PIC X(15).
+          03 WS-EMAIL-CONTATO       PIC X(40).
+          03 WS-DEPTO-CONTATO       PIC X(15).
+          03 WS-DT-CADASTRO         PIC 9(08).
+          03 WS-DT-ALTERACAO        PIC 9(08).
+          03 WS-STATUS-CONTATO      PIC X(01).
+
+       77 WS-FS                     PIC 99.
+          88 FS-OK                  VALUE 0.
+       77 WS-EOF                    PIC X.
+          88 EOF-OK                 VALUE 'S' FALSE 'N'.
+       77 WS-EXIT                   PIC X.
+          88 EXIT-OK                VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                PIC X VALUE SPACES.
+       77 WS-MODO                   PIC X VALUE SPACES.
+          88 MODO-DESATIVA          VALUE 'D'.
+          88 MODO-EXCLUI            VALUE 'E'.
+       77 WS-STATUS-LOG             PIC 99.
+          88 STATUS-LOG-OK          VALUE 0.
+       77 WS-LOG-DATA               PIC 9(08) VALUE ZEROS.
+       77 WS-LOG-HORA               PIC 9(08) VALUE ZEROS.
+       01 WS-LOG-REGISTRO.
+          03 WS-LOG-OPERACAO        PIC X(10).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-ID              PIC 9(06).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-DT              PIC 9(08).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-HR              PIC 9(06).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-NOME-ANTES      PIC X(20).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-NOME-DEPOIS     PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY ' **** EXCLUI CONTATOS **** '
+            SET EXIT-OK             TO FALSE
+
+            PERFORM P100-CAMINHOS
+
+            PERFORM P300-EXCLUI      THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta os caminhos dos arquivos a partir das
+      * variaveis de ambiente COT_DAT e CONTLOG_PATH, usando o
+      * caminho tradicional como valor padrao quando a variavel nao
+      * estiver definida.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+            MOVE WS-CAMINHO-COT-DAT-DFL  TO WS-CAMINHO-COT-DAT
+            DISPLAY 'COT_DAT'            UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-COT-DAT    FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-COT-DAT EQUAL SPACES
+                MOVE WS-CAMINHO-COT-DAT-DFL TO WS-CAMINHO-COT-DAT
+            END-IF
+
+            MOVE WS-CAMINHO-LOG-DFL      TO WS-CAMINHO-LOG
+            DISPLAY 'CONTLOG_PATH'       UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-LOG        FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-LOG EQUAL SPACES
+                MOVE WS-CAMINHO-LOG-DFL  TO WS-CAMINHO-LOG
+            END-IF
+            .
+
+       P300-EXCLUI.
+            SET EOF-OK              TO FALSE
+            SET FS-OK               TO TRUE
+
+            MOVE SPACES             TO WS-CONFIRM
+
+
+            OPEN I-O COT
+
+
+            IF FS-OK THEN
+            DISPLAY 'Informe o numero de identificacao do contato'
+            ACCEPT ID-CONTATO
+
+            READ COT INTO WS-REGISTRO
+               KEY IS ID-CONTATO
+               INVALID KEY
+                   DISPLAY 'CONTATO NAO EXISTE'
+               NOT INVALID KEY
+                   DISPLAY 'Contato encontrado: '
+                           WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                   DISPLAY 'TECLE: '
+                           '<D> PARA DESATIVAR, <E> PARA EXCLUIR '
+                           'DEFINITIVAMENTE, OU <QUALQUER TECLA>'
+                           'para cancelar.'
+                   ACCEPT WS-MODO
+                   IF MODO-DESATIVA THEN
+                       MOVE 'DESATIVA'       TO WS-LOG-OPERACAO
+                       MOVE WS-ID-CONTATO    TO WS-LOG-ID
+                       MOVE WS-NM-CONTATO    TO WS-LOG-NOME-ANTES
+                       MOVE WS-NM-CONTATO    TO WS-LOG-NOME-DEPOIS
+
+                       SET CONTATO-INATIVO   TO TRUE
+                       ACCEPT DT-ALTERACAO   FROM DATE YYYYMMDD
+                       REWRITE REG-CONTATOS
+                       DISPLAY 'Contato desativado: ' WS-ID-CONTATO
+                       PERFORM P280-GRAVA-LOG
+                   ELSE
+                       IF MODO-EXCLUI THEN
+                           MOVE 'EXCLUSAO'       TO WS-LOG-OPERACAO
+                           MOVE WS-ID-CONTATO    TO WS-LOG-ID
+                           MOVE WS-NM-CONTATO    TO WS-LOG-NOME-ANTES
+                           MOVE SPACES           TO WS-LOG-NOME-DEPOIS
+
+                           DELETE COT RECORD
+                           DISPLAY 'Contato excluido: ' WS-ID-CONTATO
+                           PERFORM P280-GRAVA-LOG
+                       ELSE
+                           DISPLAY 'Operacao nao realizada.'
+                       END-IF
+                   END-IF
+            END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+
+            CLOSE COT
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar ou <F> para finalizar'
+            ACCEPT WS-EXIT
+            .
+
+       P300-FIM.
+      *----------------------------------------------------------------
+      * P280-GRAVA-LOG: acrescenta uma linha na trilha de auditoria
+      * CONTLOG. Espera que o chamador ja tenha preenchido
+      * WS-LOG-OPERACAO, WS-LOG-ID, WS-LOG-NOME-ANTES e
+      * WS-LOG-NOME-DEPOIS.
+      *----------------------------------------------------------------
+       P280-GRAVA-LOG.
+            SET STATUS-LOG-OK           TO TRUE
+
+            OPEN EXTEND CONTLOG
+
+            IF WS-STATUS-LOG EQUAL 35 THEN
+                OPEN OUTPUT CONTLOG
+            END-IF
+
+            IF STATUS-LOG-OK THEN
+                ACCEPT WS-LOG-DATA       FROM DATE YYYYMMDD
+                ACCEPT WS-LOG-HORA       FROM TIME
+                MOVE WS-LOG-DATA         TO WS-LOG-DT
+                MOVE WS-LOG-HORA(1:6)    TO WS-LOG-HR
+
+                MOVE SPACES              TO LOG-LINHA
+                MOVE WS-LOG-REGISTRO     TO LOG-LINHA
+                WRITE LOG-LINHA
+
+                CLOSE CONTLOG
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE AUDITORIA'
+                DISPLAY 'FILE STATUS: ' WS-STATUS-LOG
+            END-IF
+            .
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM DELCONTT.
