@@ -3,6 +3,12 @@
       * Date: 02/12/2021
       * Purpose: MOSTRAR LEITURA DE ARQUIVOS DO COBOL
       * Tectonics: cobc
+      * Modification History:
+      *  08/08/2026 CS  O caminho de ST.TXT passa a poder ser
+      *                 informado pela variavel de ambiente ST_PATH.
+      *  08/08/2026 CS  Layout do registro movido para o copybook
+      *                 FD_EST, compartilhado com o novo par
+      *                 CADEST/ALTEST.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGLEITURAARQ.
@@ -12,19 +18,19 @@
        FILE-CONTROL.
 
 
-           SELECT ST ASSIGN TO
-           'C:\USERS\CLAUDIO\DOCUMENTS\GITHUB\APRENDA-COBOL\EXE\ST.TXT'
+           SELECT ST ASSIGN TO WS-CAMINHO-ST
            ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD ST.
-       01 STUDENT-FILE.
-           03 CD-STUDENT               PIC 9(05).
-           03 NM-STUDENT               PIC X(20).
+          COPY FD_EST.
 
 
        WORKING-STORAGE SECTION.
+       01 WS-CAMINHO-ST                PIC X(80).
+       01 WS-CAMINHO-ST-DFL            PIC X(80) VALUE
+           'C:\USERS\CLAUDIO\DOCUMENTS\GITHUB\APRENDA-COBOL\EXE\ST.TXT'.
        01 WS-DADOS                     PIC X(25) VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS.
            03 WS-CD-STUDENT            PIC 9(05).
@@ -36,6 +42,13 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            MOVE WS-CAMINHO-ST-DFL     TO WS-CAMINHO-ST
+            DISPLAY 'ST_PATH'          UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-ST       FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-ST EQUAL SPACES
+                MOVE WS-CAMINHO-ST-DFL TO WS-CAMINHO-ST
+            END-IF
+
             OPEN INPUT ST.
 
             PERFORM UNTIL WS-EOF = 'F'
