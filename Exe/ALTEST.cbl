@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: ALTERACAO DE ESTUDANTES
+      * Modification History:
+      *  08/08/2026 CS  Versao inicial, mirando o padrao de ALTCONTT
+      *                 (OPEN I-O / READ KEY / INVALID KEY / S-para-
+      *                 confirmar) sobre o indexado ST.DAT gravado
+      *                 por CADEST.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTEST.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT ST ASSIGN TO WS-CAMINHO-ST-DAT
+            ORGANIZATION IS INDEXED
+            ACCESS MODE  IS RANDOM
+            RECORD KEY   IS CD-STUDENT
+            FILE STATUS  IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ST.
+          COPY FD_EST.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CAMINHO-ST-DAT                PIC X(80).
+       01 WS-CAMINHO-ST-DAT-DFL            PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\ST.DAT'.
+       01 WS-REGISTRO                      PIC X(25) VALUE SPACES.
+       01 FILLER   REDEFINES WS-REGISTRO.
+          03 WS-CD-STUDENT                 PIC 9(05).
+          03 WS-NM-STUDENT                 PIC X(20).
+
+       77 WS-FS                            PIC 99.
+          88 FS-OK                         VALUE 0.
+       77 WS-EXIT                          PIC X.
+          88 EXIT-OK                       VALUE 'F' FALSE 'N'.
+       77 WS-CONFIRM                       PIC X VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY ' **** ALTERA ESTUDANTES **** '
+            SET EXIT-OK             TO FALSE
+
+            PERFORM P100-CAMINHOS
+
+            PERFORM P300-ALTERA      THRU P300-FIM UNTIL EXIT-OK
+            PERFORM P900-FIM
+            .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta o caminho de ST.DAT a partir da variavel
+      * de ambiente ST_DAT, usando o caminho tradicional como valor
+      * padrao quando a variavel nao estiver definida.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+            MOVE WS-CAMINHO-ST-DAT-DFL   TO WS-CAMINHO-ST-DAT
+            DISPLAY 'ST_DAT'             UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-ST-DAT     FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-ST-DAT EQUAL SPACES
+                MOVE WS-CAMINHO-ST-DAT-DFL TO WS-CAMINHO-ST-DAT
+            END-IF
+            .
+
+       P300-ALTERA.
+            SET FS-OK               TO TRUE
+
+            MOVE SPACES             TO WS-CONFIRM
+
+            OPEN I-O ST
+
+            IF FS-OK THEN
+            DISPLAY 'Informe a matricula do estudante'
+            ACCEPT CD-STUDENT
+
+            READ ST INTO WS-REGISTRO
+               KEY IS CD-STUDENT
+               INVALID KEY
+                   DISPLAY 'ESTUDANTE NAO EXISTE'
+               NOT INVALID KEY
+                   DISPLAY 'Nome atual: '     WS-NM-STUDENT
+                   DISPLAY 'Informe novo nome: '
+                   ACCEPT  NM-STUDENT
+                   DISPLAY 'TECLE: '
+                           '<S> PARA CONFIRMAR OU <QUALQUER TECLA>'
+                           'para continuar com atual.'
+                   ACCEPT WS-CONFIRM
+                   IF WS-CONFIRM EQUAL 'S' THEN
+                       REWRITE REG-ESTUDANTES
+                       DISPLAY 'Estudante atualizado: '
+                   ELSE
+                       DISPLAY 'Alteracao nao realizada.'
+                   END-IF
+            END-READ
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ESTUDANTES'
+                DISPLAY 'FILE STATUS: ' WS-FS
+            END-IF
+
+            CLOSE ST
+
+            DISPLAY
+               'TECLE: '
+               '<QUALQUER TECLA> para continuar ou <F> para finalizar'
+            ACCEPT WS-EXIT
+            .
+
+       P300-FIM.
+
+       P900-FIM.
+
+            GOBACK.
+       END PROGRAM ALTEST.
