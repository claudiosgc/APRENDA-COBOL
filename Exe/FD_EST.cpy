@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DE ESTUDANTES (ST.DAT / ST.TXT)
+      ******************************************************************
+       01 REG-ESTUDANTES.
+          03 CD-STUDENT                 PIC 9(05).
+          03 NM-STUDENT                 PIC X(20).
