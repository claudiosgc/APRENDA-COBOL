@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: MENU PRINCIPAL DA MANUTENCAO DE CONTATOS
+      * Modification History:
+      *  08/08/2026 CS  Ao encerrar uma sessao de cadastro ou alteracao,
+      *                 passa a disparar automaticamente a listagem de
+      *                 fim-de-expediente (LISCNTT), para que o
+      *                 relatorio nunca fique desatualizado.
+      *  08/08/2026 CS  A listagem automatica de fim de expediente
+      *                 passa a chamar LISCNTT em modo batch (variavel
+      *                 de ambiente LISCNTT_MODO = 'B'), para nao
+      *                 prender o operador na interface interativa de
+      *                 LISCNTT apos um cadastro ou alteracao. A opcao
+      *                 4 do menu continua chamando LISCNTT de forma
+      *                 interativa, limpando LISCNTT_MODO antes da
+      *                 chamada por seguranca.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUCTT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO                  PIC 9(01) VALUE ZERO.
+       77 WS-EXIT                   PIC X     VALUE 'N'.
+          88 EXIT-OK                VALUE 'S' FALSE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '*** MANUTENCAO DE CONTATOS ***'
+            SET EXIT-OK               TO FALSE
+
+            PERFORM P200-MENU         THRU P200-FIM UNTIL EXIT-OK
+
+            GOBACK
+            .
+
+       P200-MENU.
+            DISPLAY ' '
+            DISPLAY '1 - Cadastrar contato'
+            DISPLAY '2 - Alterar contato'
+            DISPLAY '3 - Consultar contato'
+            DISPLAY '4 - Listar contatos'
+            DISPLAY '5 - Sair'
+            DISPLAY 'Escolha uma opcao: '
+            ACCEPT WS-OPCAO
+
+            EVALUATE WS-OPCAO
+                WHEN 1
+                    CALL 'CADCONTT'
+                    PERFORM P210-LISTAGEM-FIM-EXPEDIENTE
+                WHEN 2
+                    CALL 'ALTCONTT'
+                    PERFORM P210-LISTAGEM-FIM-EXPEDIENTE
+                WHEN 3
+                    CALL 'CONSCTT'
+                WHEN 4
+                    DISPLAY 'LISCNTT_MODO' UPON ENVIRONMENT-NAME
+                    DISPLAY ' '            UPON ENVIRONMENT-VALUE
+                    CALL 'LISCNTT'
+                WHEN 5
+                    SET EXIT-OK      TO TRUE
+                WHEN OTHER
+                    DISPLAY 'OPCAO INVALIDA.'
+            END-EVALUATE
+            .
+       P200-FIM.
+      *----------------------------------------------------------------
+      * P210-LISTAGEM-FIM-EXPEDIENTE: dispara a listagem completa dos
+      * contatos assim que uma sessao de cadastro ou alteracao e
+      * encerrada, para que o relatorio mais recente esteja sempre
+      * disponivel.
+      *----------------------------------------------------------------
+       P210-LISTAGEM-FIM-EXPEDIENTE.
+            DISPLAY 'ATUALIZANDO A LISTAGEM DE CONTATOS...'
+            DISPLAY 'LISCNTT_MODO'  UPON ENVIRONMENT-NAME
+            DISPLAY 'B'             UPON ENVIRONMENT-VALUE
+            CALL 'LISCNTT'
+            DISPLAY 'LISCNTT_MODO'  UPON ENVIRONMENT-NAME
+            DISPLAY ' '             UPON ENVIRONMENT-VALUE
+            .
+
+       END PROGRAM MENUCTT.
