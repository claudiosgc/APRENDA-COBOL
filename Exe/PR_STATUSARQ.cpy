@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: P295-DESCREVE-STATUS, QUE TRADUZ O FILE STATUS DEIXADO
+      *          EM WS-STATUS-ATUAL PARA UMA MENSAGEM DESCRITIVA E A
+      *          EXIBE. COMPARTILHADO POR CADCONTT, ALTCONTT E CONSCTT
+      *          (COPY WS_STATUSARQ NA WORKING-STORAGE SECTION E COPY
+      *          PR_STATUSARQ NO PONTO EM QUE O PARAGRAFO DEVE APARECER
+      *          NA PROCEDURE DIVISION).
+      * Modification History:
+      *  08/08/2026 CS  Versao inicial, extraida de CADCONTT para ser
+      *                 reaproveitada por ALTCONTT e CONSCTT, evitando
+      *                 que essas rotinas caissem de volta em um
+      *                 DISPLAY 'FILE STATUS: ' sem descricao.
+      ******************************************************************
+       P295-DESCREVE-STATUS.
+            EVALUATE WS-STATUS-ATUAL
+                WHEN 00
+                    MOVE 'OPERACAO CONCLUIDA COM SUCESSO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 10
+                    MOVE 'FIM DE ARQUIVO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 22
+                    MOVE 'REGISTRO DUPLICADO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 23
+                    MOVE 'REGISTRO NAO ENCONTRADO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 30
+                    MOVE 'ERRO PERMANENTE DE E/S'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 35
+                    MOVE 'ARQUIVO NAO ENCONTRADO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 37
+                    MOVE 'ORGANIZACAO INCOMPATIVEL'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 41
+                    MOVE 'ARQUIVO JA ABERTO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN 42
+                    MOVE 'ARQUIVO NAO ESTA ABERTO'
+                                          TO MSG-ERRO-ARQ-DESCR
+                WHEN OTHER
+                    MOVE 'ERRO NAO CATALOGADO'
+                                          TO MSG-ERRO-ARQ-DESCR
+            END-EVALUATE
+
+            MOVE WS-STATUS-ATUAL          TO MSG-ERRO-ARQ-COD
+            DISPLAY MSG-ERRO-ARQUIVO
+            .
