@@ -2,6 +2,31 @@
       * Author: CLAUDIO SANTOS
       * Date: 09/12/2021
       * Purpose: CONSULTAR CONTATOS
+      * Modification History:
+      *  09/12/2021 CS  Versao inicial.
+      *  08/08/2026 CS  Acrescentada busca por parte do nome, alem da
+      *                 busca exata por ID-CONTATO. ACCESS MODE passa
+      *                 de RANDOM para DYNAMIC para permitir a
+      *                 varredura sequencial usada na busca por nome.
+      *  08/08/2026 CS  O caminho de COT.DAT passa a poder ser
+      *                 informado pela variavel de ambiente COT_DAT.
+      *  08/08/2026 CS  Passa a exibir a data de cadastro e a data da
+      *                 ultima alteracao do contato.
+      *  08/08/2026 CS  Passa a exibir a situacao (ativo/inativo) do
+      *                 contato.
+      *  08/08/2026 CS  COT.DAT passa a ser aberto uma unica vez por
+      *                 sessao, em vez de a cada consulta.
+      *  08/08/2026 CS  A busca por parte do nome passa a exibir a
+      *                 situacao (ativo/inativo) do contato, assim
+      *                 como ja fazia a busca por ID.
+      *  08/08/2026 CS  A busca por parte do nome passa a exibir
+      *                 tambem a data da ultima alteracao, assim como
+      *                 ja fazia a busca por ID.
+      *  08/08/2026 CS  A mensagem de erro de abertura de arquivo
+      *                 passa a descrever o FILE STATUS retornado,
+      *                 usando o mesmo P295-DESCREVE-STATUS de
+      *                 CADCONTT (compartilhado via COPY WS_STATUSARQ
+      *                 e COPY PR_STATUSARQ), em vez de exibi-lo cru.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONSCTT.
@@ -12,10 +37,9 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT COT ASSIGN TO
-           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'
+                SELECT COT ASSIGN TO WS-CAMINHO-COT-DAT
                 ORGANIZATION IS INDEXED
-                ACCESS  MODE IS RANDOM
+                ACCESS  MODE IS DYNAMIC
                 RECORD   KEY ID-CONTATO
                 FILE  STATUS IS WS-FS.
 
@@ -26,10 +50,20 @@
           COPY FD_CONTT.
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO                      PIC X(22) VALUE SPACE.
+       01 WS-CAMINHO-COT-DAT               PIC X(80).
+       01 WS-CAMINHO-COT-DAT-DFL           PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 WS-REGISTRO                      PIC X(113) VALUE SPACE.
        01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO                 PIC 9(02).
+          03 WS-ID-CONTATO                 PIC 9(06).
           03 WS-NM-CONTATO                 PIC X(20).
+          03 WS-TEL-CONTATO                PIC X(15).
+          03 WS-EMAIL-CONTATO              PIC X(40).
+          03 WS-DEPTO-CONTATO              PIC X(15).
+          03 WS-DT-CADASTRO                PIC 9(08).
+          03 WS-DT-ALTERACAO               PIC 9(08).
+          03 WS-STATUS-CONTATO             PIC X(01).
+             88 WS-CONTATO-ATIVO           VALUE 'A'.
 
        77 WS-FS                            PIC 99.
           88 FS-OK                         VALUE 0.
@@ -40,37 +74,64 @@
        77 WS-EXIT                          PIC X.
           88 EXIT-OK                       VALUE 'F' FALSE 'N'.
 
+       77 WS-MODO-BUSCA                    PIC 9(01) VALUE 1.
+       77 WS-PARTIAL                       PIC X(20) VALUE SPACES.
+       77 WS-PARTIAL-LEN                   PIC 9(02) VALUE ZEROS.
+       77 WS-POS                           PIC 9(02) VALUE ZEROS.
+       77 WS-POS-MAX                       PIC 9(02) VALUE ZEROS.
+       77 WS-ACHOU                         PIC X    VALUE 'N'.
+          88 ACHOU                         VALUE 'S' FALSE 'N'.
+       77 WS-CONT-ACHADOS                  PIC 9(03) VALUE ZEROS.
 
+          COPY WS_STATUSARQ.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY ' *** CONSULTA DE CONTATOS **** '
            SET EXIT-OK             TO FALSE
-           PERFORM P300-CONSULTA   THRU P300-FIM UNTIL EXIT-OK
+
+           PERFORM P100-CAMINHOS
+
+           SET FS-OK               TO TRUE
+           OPEN INPUT COT
+
+           IF FS-OK THEN
+               PERFORM P300-CONSULTA   THRU P300-FIM UNTIL EXIT-OK
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               MOVE WS-FS              TO WS-STATUS-ATUAL
+               PERFORM P295-DESCREVE-STATUS
+           END-IF
+
            PERFORM P900-FIM
 
+           .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta o caminho de COT.DAT a partir da
+      * variavel de ambiente COT_DAT, usando o caminho tradicional
+      * como valor padrao quando a variavel nao estiver definida.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+           MOVE WS-CAMINHO-COT-DAT-DFL  TO WS-CAMINHO-COT-DAT
+           DISPLAY 'COT_DAT'            UPON ENVIRONMENT-NAME
+           ACCEPT WS-CAMINHO-COT-DAT    FROM ENVIRONMENT-VALUE
+           IF WS-CAMINHO-COT-DAT EQUAL SPACES
+               MOVE WS-CAMINHO-COT-DAT-DFL TO WS-CAMINHO-COT-DAT
+           END-IF
            .
        P300-CONSULTA.
            SET EOF-OK              TO FALSE
-           SET FS-OK               TO TRUE
-
-            OPEN INPUT COT
-
-            IF FS-OK THEN
-                DISPLAY 'Informe o numero de identificacao do contato'
-                ACCEPT ID-CONTATO
 
-                READ COT INTO WS-REGISTRO
-                   KEY IS ID-CONTATO
-                   INVALID KEY
-                       DISPLAY 'CONTATO NAO EXISTE'
-                   NOT INVALID KEY
-                       DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
-                END-READ
-            END-IF
+           DISPLAY '1 - Buscar por ID   2 - Buscar por parte do nome'
+           ACCEPT WS-MODO-BUSCA
 
-            CLOSE COT
+            EVALUATE WS-MODO-BUSCA
+                WHEN 2
+                    PERFORM P320-BUSCA-POR-NOME
+                WHEN OTHER
+                    PERFORM P310-BUSCA-POR-ID
+            END-EVALUATE
 
             DISPLAY
                'TECLE: '
@@ -78,7 +139,123 @@
             ACCEPT WS-EXIT
             .
        P300-FIM.
+      *----------------------------------------------------------------
+      * P310-BUSCA-POR-ID: leitura direta pela chave ID-CONTATO.
+      *----------------------------------------------------------------
+       P310-BUSCA-POR-ID.
+            DISPLAY 'Informe o numero de identificacao do contato'
+            ACCEPT ID-CONTATO
+
+            READ COT INTO WS-REGISTRO
+               KEY IS ID-CONTATO
+               INVALID KEY
+                   DISPLAY 'CONTATO NAO EXISTE'
+               NOT INVALID KEY
+                   DISPLAY WS-ID-CONTATO ' - ' WS-NM-CONTATO
+                   DISPLAY 'Telefone: ' WS-TEL-CONTATO
+                   DISPLAY 'E-mail: '   WS-EMAIL-CONTATO
+                   DISPLAY 'Departamento: ' WS-DEPTO-CONTATO
+                   DISPLAY 'Cadastrado em: '
+                           WS-DT-CADASTRO(7:2) '/'
+                           WS-DT-CADASTRO(5:2) '/'
+                           WS-DT-CADASTRO(1:4)
+                   IF WS-DT-ALTERACAO NOT EQUAL ZEROS
+                       DISPLAY 'Ultima alteracao em: '
+                               WS-DT-ALTERACAO(7:2) '/'
+                               WS-DT-ALTERACAO(5:2) '/'
+                               WS-DT-ALTERACAO(1:4)
+                   END-IF
+                   IF WS-CONTATO-ATIVO THEN
+                       DISPLAY 'Situacao: ATIVO'
+                   ELSE
+                       DISPLAY 'Situacao: INATIVO'
+                   END-IF
+            END-READ
+            .
+      *----------------------------------------------------------------
+      * P320-BUSCA-POR-NOME: varredura sequencial de COT.DAT
+      * retornando todo registro cujo NM-CONTATO contenha o texto
+      * informado, em qualquer posicao do campo.
+      *----------------------------------------------------------------
+       P320-BUSCA-POR-NOME.
+            MOVE ZEROS               TO WS-CONT-ACHADOS
+            DISPLAY 'Informe parte do nome a pesquisar:'
+            ACCEPT WS-PARTIAL
+
+            MOVE 20                  TO WS-PARTIAL-LEN
+            PERFORM VARYING WS-PARTIAL-LEN FROM 20 BY -1
+                    UNTIL WS-PARTIAL-LEN = 0
+                       OR WS-PARTIAL(WS-PARTIAL-LEN:1) NOT = SPACE
+            END-PERFORM
+
+            IF WS-PARTIAL-LEN = 0 THEN
+                DISPLAY 'INFORME AO MENOS UM CARACTERE PARA A BUSCA.'
+            ELSE
+                COMPUTE WS-POS-MAX = 21 - WS-PARTIAL-LEN
+
+                MOVE ZEROS           TO ID-CONTATO
+                START COT KEY IS NOT LESS THAN ID-CONTATO
+                    INVALID KEY
+                        SET EOF-OK   TO TRUE
+                END-START
+
+                PERFORM UNTIL EOF-OK
+                    READ COT NEXT RECORD INTO WS-REGISTRO
+                        AT END
+                            SET EOF-OK TO TRUE
+                        NOT AT END
+                            SET ACHOU  TO FALSE
+                            PERFORM VARYING WS-POS FROM 1 BY 1
+                                    UNTIL WS-POS > WS-POS-MAX
+                                       OR ACHOU
+                                IF WS-NM-CONTATO(WS-POS:
+                                    WS-PARTIAL-LEN) EQUAL
+                                    WS-PARTIAL(1:WS-PARTIAL-LEN)
+                                    SET ACHOU TO TRUE
+                                END-IF
+                            END-PERFORM
+                            IF ACHOU THEN
+                                ADD 1 TO WS-CONT-ACHADOS
+                                DISPLAY WS-ID-CONTATO ' - '
+                                        WS-NM-CONTATO
+                                DISPLAY '  Telefone: ' WS-TEL-CONTATO
+                                DISPLAY '  E-mail: '   WS-EMAIL-CONTATO
+                                DISPLAY '  Departamento: '
+                                        WS-DEPTO-CONTATO
+                                DISPLAY '  Cadastrado em: '
+                                        WS-DT-CADASTRO(7:2) '/'
+                                        WS-DT-CADASTRO(5:2) '/'
+                                        WS-DT-CADASTRO(1:4)
+                                IF WS-DT-ALTERACAO NOT EQUAL ZEROS
+                                    DISPLAY '  Ultima alteracao em: '
+                                            WS-DT-ALTERACAO(7:2) '/'
+                                            WS-DT-ALTERACAO(5:2) '/'
+                                            WS-DT-ALTERACAO(1:4)
+                                END-IF
+                                IF WS-CONTATO-ATIVO THEN
+                                    DISPLAY '  Situacao: ATIVO'
+                                ELSE
+                                    DISPLAY '  Situacao: INATIVO'
+                                END-IF
+                            END-IF
+                    END-READ
+                END-PERFORM
+
+                IF WS-CONT-ACHADOS = ZEROS THEN
+                    DISPLAY 'NENHUM CONTATO ENCONTRADO.'
+                END-IF
+            END-IF
+            .
+
+      *----------------------------------------------------------------
+      * P295-DESCREVE-STATUS: traduz o FILE STATUS deixado em
+      * WS-STATUS-ATUAL para uma mensagem descritiva e a exibe.
+      * Compartilhado com CADCONTT e ALTCONTT via COPY PR_STATUSARQ.
+      *----------------------------------------------------------------
+          COPY PR_STATUSARQ.
 
        P900-FIM.
-            STOP RUN.
+            CLOSE COT
+
+            GOBACK.
        END PROGRAM CONSCTT.
