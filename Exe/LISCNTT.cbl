@@ -2,6 +2,38 @@
       * Author: CLAUDIO SANTOS
       * Date: 08/12/2021
       * Purpose: LISTA CONTATOS
+      * Modification History:
+      *  08/12/2021 CS  Versao inicial.
+      *  08/08/2026 CS  Opcao de gerar relatorio impresso (REL-CTT)
+      *                 alem da listagem no console.
+      *  08/08/2026 CS  Passa a repetir a listagem ate o operador
+      *                 teclar <F>, no mesmo padrao dos demais
+      *                 programas de manutencao de contatos.
+      *  08/08/2026 CS  Os caminhos dos arquivos passam a poder ser
+      *                 informados pelas variaveis de ambiente
+      *                 COT_DAT e REL_PATH.
+      *  08/08/2026 CS  Passa a exibir e imprimir a data de cadastro
+      *                 do contato.
+      *  08/08/2026 CS  Passa a permitir filtrar a listagem por
+      *                 situacao (ativos/inativos/todos).
+      *  08/08/2026 CS  Passa a permitir ordenar a listagem por nome
+      *                 (alem da ordem de chave ID-CONTATO) e a
+      *                 restringir a listagem a uma faixa de ID ou de
+      *                 nome.
+      *  08/08/2026 CS  WS-CONT e WS-ROD-CONT ampliados para 9(06),
+      *                 acompanhando a ampliacao de ID-CONTATO, para
+      *                 nao estourar a contagem de registros listados.
+      *  08/08/2026 CS  P360-IMPRIME-REGISTRO passa a exibir e
+      *                 imprimir tambem a data da ultima alteracao,
+      *                 alem da data de cadastro.
+      *  08/08/2026 CS  Passa a aceitar um modo de execucao batch (via
+      *                 variavel de ambiente LISCNTT_MODO = 'B'), que
+      *                 assume os parametros padrao da listagem e
+      *                 dispensa as perguntas ao operador e o convite
+      *                 para continuar/finalizar, permitindo que
+      *                 MENUCTT dispare a listagem automatica de fim
+      *                 de expediente sem prender o operador na
+      *                 interface interativa de LISCNTT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISCNTT.
@@ -12,71 +44,438 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT COT ASSIGN TO
-           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'
+                SELECT COT ASSIGN TO WS-CAMINHO-COT-DAT
                 ORGANIZATION IS INDEXED
                 ACCESS IS SEQUENTIAL
                 RECORD KEY IS ID-CONTATO
                 FILE STATUS IS WS-FS.
 
+                SELECT REL-CTT ASSIGN TO WS-CAMINHO-REL
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FS-REL.
+
+                SELECT SRT-CTT ASSIGN TO WS-CAMINHO-SRT.
+
        DATA DIVISION.
        FILE SECTION.
        FD COT.
           COPY FD_CONTT.
 
+       FD REL-CTT.
+       01 REL-LINHA                PIC X(132).
+
+       SD SRT-CTT.
+       01 SRT-REGISTRO.
+          03 SRT-ID                PIC 9(06).
+          03 SRT-NM                PIC X(20).
+          03 SRT-TEL               PIC X(15).
+          03 SRT-EMAIL             PIC X(40).
+          03 SRT-DEPTO             PIC X(15).
+          03 SRT-DT-CAD            PIC 9(08).
+          03 SRT-DT-ALT            PIC 9(08).
+          03 SRT-STATUS            PIC X(01).
+
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO             PIC X(22) VALUE SPACE.
+       01 WS-CAMINHO-COT-DAT       PIC X(80).
+       01 WS-CAMINHO-COT-DAT-DFL   PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 WS-CAMINHO-REL           PIC X(80).
+       01 WS-CAMINHO-REL-DFL       PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\REL.TXT'.
+       01 WS-CAMINHO-SRT           PIC X(80).
+       01 WS-CAMINHO-SRT-DFL       PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\SRT.TMP'.
+       01 WS-REGISTRO             PIC X(113) VALUE SPACE.
        01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO        PIC 9(02).
+          03 WS-ID-CONTATO        PIC 9(06).
           03 WS-NM-CONTATO        PIC X(20).
+          03 WS-TEL-CONTATO       PIC X(15).
+          03 WS-EMAIL-CONTATO     PIC X(40).
+          03 WS-DEPTO-CONTATO     PIC X(15).
+          03 WS-DT-CADASTRO       PIC 9(08).
+          03 WS-DT-ALTERACAO      PIC 9(08).
+          03 WS-STATUS-CONTATO    PIC X(01).
        77 WS-FS                   PIC 99.
           88 FS-OK                VALUE 0.
+       77 WS-FS-REL                PIC 99.
+          88 FS-REL-OK             VALUE 0.
        77 WS-EOF                  PIC X.
           88 EOF-OK               VALUE 'S' FALSE 'N'.
        77 WS-EXIT                 PIC X.
-          88 EXIT-OK              VALUE 'S' FALSE 'N'.
-       77 WS-CONT                 PIC 9(003) VALUE ZEROS.
-
+          88 EXIT-OK              VALUE 'F' FALSE 'N'.
+       77 WS-CONT                 PIC 9(006) VALUE ZEROS.
+       77 WS-IMPRIME               PIC X    VALUE 'N'.
+          88 IMPRIME-RELATORIO     VALUE 'S' FALSE 'N'.
+       77 WS-FILTRO                PIC X    VALUE 'T'.
+          88 FILTRO-ATIVOS         VALUE 'A'.
+          88 FILTRO-INATIVOS       VALUE 'I'.
+          88 FILTRO-TODOS          VALUE 'T'.
+       77 WS-ORDEM                 PIC X    VALUE 'I'.
+          88 ORDEM-POR-ID          VALUE 'I'.
+          88 ORDEM-POR-NOME        VALUE 'N'.
+       77 WS-FAIXA                 PIC X    VALUE 'T'.
+          88 FAIXA-POR-ID          VALUE 'I'.
+          88 FAIXA-POR-NOME        VALUE 'N'.
+          88 FAIXA-TODOS           VALUE 'T'.
+       01 WS-ID-DE                 PIC 9(06) VALUE ZEROS.
+       01 WS-ID-ATE                PIC 9(06) VALUE 999999.
+       01 WS-NOME-DE                PIC X(20) VALUE SPACES.
+       01 WS-NOME-ATE               PIC X(20) VALUE
+           'ZZZZZZZZZZZZZZZZZZZZ'.
+       77 WS-EOF-SRT               PIC X.
+          88 EOF-SRT-OK            VALUE 'S' FALSE 'N'.
+       77 WS-FILTRO-RESULT         PIC X    VALUE 'N'.
+          88 FILTRO-RESULT-OK      VALUE 'S' FALSE 'N'.
+       01 WS-DATA-SISTEMA          PIC 9(08) VALUE ZEROS.
+       01 FILLER REDEFINES WS-DATA-SISTEMA.
+          03 WS-DATA-ANO           PIC 9(04).
+          03 WS-DATA-MES           PIC 9(02).
+          03 WS-DATA-DIA           PIC 9(02).
+       01 WS-CABECALHO-1.
+          03 FILLER                PIC X(30) VALUE
+             'RELATORIO DE CONTATOS'.
+       01 WS-CABECALHO-2.
+          03 FILLER                PIC X(12) VALUE 'DATA: '.
+          03 WS-CAB-DIA            PIC 9(02).
+          03 FILLER                PIC X(01) VALUE '/'.
+          03 WS-CAB-MES            PIC 9(02).
+          03 FILLER                PIC X(01) VALUE '/'.
+          03 WS-CAB-ANO            PIC 9(04).
+       01 WS-RODAPE.
+          03 FILLER                PIC X(20) VALUE
+             'TOTAL DE CONTATOS: '.
+          03 WS-ROD-CONT           PIC ZZZZZ9.
+       77 WS-MODO-EXECUCAO         PIC X(01) VALUE SPACE.
+          88 MODO-EXECUCAO-BATCH   VALUE 'B'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY '**** LISTAR CONTATOS *******'
             SET EXIT-OK           TO FALSE
-            PERFORM P300-LISTAR   THRU P300-FIM
+
+            PERFORM P100-CAMINHOS
+
+            PERFORM P300-LISTAR   THRU P300-FIM UNTIL EXIT-OK
             PERFORM P900-FIM
            .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta os caminhos dos arquivos a partir das
+      * variaveis de ambiente COT_DAT e REL_PATH, usando o caminho
+      * tradicional como valor padrao quando a variavel nao estiver
+      * definida. Tambem verifica LISCNTT_MODO, usada pelo chamador
+      * para disparar a listagem em modo batch (sem perguntas ao
+      * operador), como faz MENUCTT na listagem automatica de fim de
+      * expediente.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+            MOVE WS-CAMINHO-COT-DAT-DFL  TO WS-CAMINHO-COT-DAT
+            DISPLAY 'COT_DAT'            UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-COT-DAT    FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-COT-DAT EQUAL SPACES
+                MOVE WS-CAMINHO-COT-DAT-DFL TO WS-CAMINHO-COT-DAT
+            END-IF
+
+            MOVE WS-CAMINHO-REL-DFL      TO WS-CAMINHO-REL
+            DISPLAY 'REL_PATH'           UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-REL        FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-REL EQUAL SPACES
+                MOVE WS-CAMINHO-REL-DFL  TO WS-CAMINHO-REL
+            END-IF
+
+            MOVE WS-CAMINHO-SRT-DFL      TO WS-CAMINHO-SRT
+            DISPLAY 'SRT_PATH'           UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-SRT        FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-SRT EQUAL SPACES
+                MOVE WS-CAMINHO-SRT-DFL  TO WS-CAMINHO-SRT
+            END-IF
+
+            MOVE SPACE                   TO WS-MODO-EXECUCAO
+            DISPLAY 'LISCNTT_MODO'       UPON ENVIRONMENT-NAME
+            ACCEPT WS-MODO-EXECUCAO      FROM ENVIRONMENT-VALUE
+            .
 
        P300-LISTAR.
             SET EOF-OK            TO FALSE
             SET FS-OK             TO TRUE
             SET WS-CONT           TO 0
 
+            IF MODO-EXECUCAO-BATCH THEN
+                PERFORM P302-PARAMETROS-PADRAO
+            ELSE
+                PERFORM P304-PARAMETROS-OPERADOR
+            END-IF
+
             OPEN INPUT COT
 
+            IF IMPRIME-RELATORIO THEN
+                PERFORM P310-ABRE-RELATORIO
+            END-IF
+
             IF FS-OK THEN
-                PERFORM UNTIL EOF-OK
-
-                   READ COT INTO WS-REGISTRO
-                       AT END
-                           SET EOF-OK TO TRUE
-                       NOT AT END
-                           ADD 1   TO  WS-CONT
-                           DISPLAY 'REGISTRO '
-                                   WS-CONT
-                                   ': '
-                                   WS-ID-CONTATO
-                                   ' - '
-                                   WS-NM-CONTATO
-                   END-READ
-                END-PERFORM
+                IF ORDEM-POR-NOME THEN
+                    PERFORM P340-LISTAR-ORDENADO-NOME
+                ELSE
+                    PERFORM UNTIL EOF-OK
+
+                       READ COT INTO WS-REGISTRO
+                           AT END
+                               SET EOF-OK TO TRUE
+                           NOT AT END
+                               PERFORM P330-VERIFICA-FILTRO
+                               IF FILTRO-RESULT-OK THEN
+                                   PERFORM P360-IMPRIME-REGISTRO
+                               END-IF
+                       END-READ
+                    END-PERFORM
+                END-IF
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
                 DISPLAY ' FILE STATUS: ' WS-FS
             END-IF
 
+            IF IMPRIME-RELATORIO AND FS-REL-OK THEN
+                PERFORM P320-FECHA-RELATORIO
+            END-IF
+
            CLOSE COT
+
+            IF MODO-EXECUCAO-BATCH THEN
+                SET EXIT-OK TO TRUE
+            ELSE
+                DISPLAY
+                   'TECLE: '
+                   '<QUALQUER TECLA> para continuar, ou <F> '
+                   'para finalizar'
+                ACCEPT WS-EXIT
+            END-IF
             .
        P300-FIM.
+      *----------------------------------------------------------------
+      * P302-PARAMETROS-PADRAO: assume os parametros padrao da
+      * listagem (sem relatorio impresso, todos os contatos, sem
+      * restricao de faixa, ordenado por ID) quando LISCNTT e chamado
+      * em modo batch (LK-MODO-EXECUCAO = 'B'), sem interromper o
+      * chamador com perguntas ao operador.
+      *----------------------------------------------------------------
+       P302-PARAMETROS-PADRAO.
+            MOVE 'N'                      TO WS-IMPRIME
+            MOVE 'T'                      TO WS-FILTRO
+            MOVE 'T'                      TO WS-FAIXA
+            MOVE ZEROS                    TO WS-ID-DE
+            MOVE 999999                   TO WS-ID-ATE
+            MOVE SPACES                   TO WS-NOME-DE
+            MOVE 'ZZZZZZZZZZZZZZZZZZZZ'   TO WS-NOME-ATE
+            MOVE 'I'                      TO WS-ORDEM
+            .
+      *----------------------------------------------------------------
+      * P304-PARAMETROS-OPERADOR: pergunta ao operador as opcoes da
+      * listagem (relatorio impresso, filtro de situacao, faixa de
+      * restricao e ordenacao), usado apenas na execucao interativa.
+      *----------------------------------------------------------------
+       P304-PARAMETROS-OPERADOR.
+            DISPLAY 'Deseja gerar relatorio impresso? (S/N)'
+            ACCEPT WS-IMPRIME
+
+            DISPLAY 'Listar (A)tivos, (I)nativos ou (T)odos?'
+            ACCEPT WS-FILTRO
+
+            DISPLAY 'Restringir por faixa de (I)D, (N)ome ou (T)odos?'
+            ACCEPT WS-FAIXA
+
+            MOVE ZEROS                    TO WS-ID-DE
+            MOVE 999999                   TO WS-ID-ATE
+            MOVE SPACES                   TO WS-NOME-DE
+            MOVE 'ZZZZZZZZZZZZZZZZZZZZ'   TO WS-NOME-ATE
+
+            IF FAIXA-POR-ID THEN
+                DISPLAY 'ID inicial da faixa: '
+                ACCEPT WS-ID-DE
+                DISPLAY 'ID final da faixa: '
+                ACCEPT WS-ID-ATE
+            END-IF
+
+            IF FAIXA-POR-NOME THEN
+                DISPLAY 'Nome inicial da faixa: '
+                ACCEPT WS-NOME-DE
+                DISPLAY 'Nome final da faixa: '
+                ACCEPT WS-NOME-ATE
+            END-IF
+
+            DISPLAY 'Ordenar por (I)D ou (N)ome?'
+            ACCEPT WS-ORDEM
+            .
+      *----------------------------------------------------------------
+      * P310-ABRE-RELATORIO: abre o arquivo de impressao e grava o
+      * cabecalho com o titulo e a data de execucao.
+      *----------------------------------------------------------------
+       P310-ABRE-RELATORIO.
+            SET FS-REL-OK          TO TRUE
+            OPEN OUTPUT REL-CTT
+
+            IF FS-REL-OK THEN
+                ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                MOVE WS-DATA-DIA        TO WS-CAB-DIA
+                MOVE WS-DATA-MES        TO WS-CAB-MES
+                MOVE WS-DATA-ANO        TO WS-CAB-ANO
+
+                WRITE REL-LINHA         FROM WS-CABECALHO-1
+                WRITE REL-LINHA         FROM WS-CABECALHO-2
+                MOVE SPACES             TO REL-LINHA
+                WRITE REL-LINHA
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE RELATORIO'
+                DISPLAY ' FILE STATUS: ' WS-FS-REL
+                SET IMPRIME-RELATORIO  TO FALSE
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P320-FECHA-RELATORIO: grava o rodape com o total de contatos.
+      *----------------------------------------------------------------
+       P320-FECHA-RELATORIO.
+            MOVE WS-CONT             TO WS-ROD-CONT
+            MOVE SPACES              TO REL-LINHA
+            WRITE REL-LINHA          FROM WS-RODAPE
+            CLOSE REL-CTT
+            DISPLAY 'RELATORIO GRAVADO COM SUCESSO.'
+            .
+      *----------------------------------------------------------------
+      * P330-VERIFICA-FILTRO: avalia se o registro corrente em
+      * WS-REGISTRO atende a situacao (WS-FILTRO) e a faixa de ID ou
+      * de nome (WS-FAIXA) escolhidas pelo operador, deixando o
+      * resultado em FILTRO-RESULT-OK.
+      *----------------------------------------------------------------
+       P330-VERIFICA-FILTRO.
+            SET FILTRO-RESULT-OK   TO FALSE
+
+            IF (FILTRO-TODOS
+                OR (FILTRO-ATIVOS AND WS-STATUS-CONTATO EQUAL 'A')
+                OR (FILTRO-INATIVOS AND WS-STATUS-CONTATO EQUAL 'I'))
+               AND
+               (FAIXA-TODOS
+                OR (FAIXA-POR-ID
+                    AND WS-ID-CONTATO NOT LESS THAN WS-ID-DE
+                    AND WS-ID-CONTATO NOT GREATER THAN WS-ID-ATE)
+                OR (FAIXA-POR-NOME
+                    AND WS-NM-CONTATO NOT LESS THAN WS-NOME-DE
+                    AND WS-NM-CONTATO NOT GREATER THAN WS-NOME-ATE))
+                SET FILTRO-RESULT-OK TO TRUE
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P340-LISTAR-ORDENADO-NOME: monta, atraves do verbo SORT, uma
+      * listagem ordenada por NM-CONTATO em vez da ordem de chave
+      * ID-CONTATO de COT.DAT.
+      *----------------------------------------------------------------
+       P340-LISTAR-ORDENADO-NOME.
+            SORT SRT-CTT
+                ON ASCENDING KEY SRT-NM
+                INPUT PROCEDURE IS P341-SELECIONA-REGISTROS
+                OUTPUT PROCEDURE IS P342-IMPRIME-ORDENADO
+            .
+      *----------------------------------------------------------------
+      * P341-SELECIONA-REGISTROS: percorre COT.DAT e envia ao SORT
+      * apenas os registros que atendem ao filtro e a faixa escolhida.
+      *----------------------------------------------------------------
+       P341-SELECIONA-REGISTROS.
+            PERFORM UNTIL EOF-OK
+                READ COT INTO WS-REGISTRO
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        PERFORM P330-VERIFICA-FILTRO
+                        IF FILTRO-RESULT-OK THEN
+                            MOVE WS-ID-CONTATO     TO SRT-ID
+                            MOVE WS-NM-CONTATO     TO SRT-NM
+                            MOVE WS-TEL-CONTATO    TO SRT-TEL
+                            MOVE WS-EMAIL-CONTATO  TO SRT-EMAIL
+                            MOVE WS-DEPTO-CONTATO  TO SRT-DEPTO
+                            MOVE WS-DT-CADASTRO    TO SRT-DT-CAD
+                            MOVE WS-DT-ALTERACAO   TO SRT-DT-ALT
+                            MOVE WS-STATUS-CONTATO TO SRT-STATUS
+                            RELEASE SRT-REGISTRO
+                        END-IF
+                END-READ
+            END-PERFORM
+            .
+      *----------------------------------------------------------------
+      * P342-IMPRIME-ORDENADO: devolve os registros ja ordenados pelo
+      * SORT e reaproveita P360-IMPRIME-REGISTRO para exibi-los e,
+      * se for o caso, grava-los no relatorio.
+      *----------------------------------------------------------------
+       P342-IMPRIME-ORDENADO.
+            SET EOF-SRT-OK        TO FALSE
+            PERFORM UNTIL EOF-SRT-OK
+                RETURN SRT-CTT
+                    AT END
+                        SET EOF-SRT-OK TO TRUE
+                    NOT AT END
+                        MOVE SRT-ID       TO WS-ID-CONTATO
+                        MOVE SRT-NM       TO WS-NM-CONTATO
+                        MOVE SRT-TEL      TO WS-TEL-CONTATO
+                        MOVE SRT-EMAIL    TO WS-EMAIL-CONTATO
+                        MOVE SRT-DEPTO    TO WS-DEPTO-CONTATO
+                        MOVE SRT-DT-CAD   TO WS-DT-CADASTRO
+                        MOVE SRT-DT-ALT   TO WS-DT-ALTERACAO
+                        MOVE SRT-STATUS   TO WS-STATUS-CONTATO
+                        PERFORM P360-IMPRIME-REGISTRO
+                END-RETURN
+            END-PERFORM
+            .
+      *----------------------------------------------------------------
+      * P360-IMPRIME-REGISTRO: exibe no console e, se solicitado,
+      * grava no relatorio o registro corrente em WS-REGISTRO.
+      *----------------------------------------------------------------
+       P360-IMPRIME-REGISTRO.
+            ADD 1   TO  WS-CONT
+            DISPLAY 'REGISTRO '
+                    WS-CONT
+                    ': '
+                    WS-ID-CONTATO
+                    ' - '
+                    WS-NM-CONTATO
+                    ' - '
+                    WS-TEL-CONTATO
+                    ' - '
+                    WS-EMAIL-CONTATO
+                    ' - '
+                    WS-DEPTO-CONTATO
+                    ' - '
+                    WS-DT-CADASTRO(7:2) '/'
+                    WS-DT-CADASTRO(5:2) '/'
+                    WS-DT-CADASTRO(1:4)
+            IF WS-DT-ALTERACAO NOT EQUAL ZEROS
+                DISPLAY '  Ultima alteracao em: '
+                        WS-DT-ALTERACAO(7:2) '/'
+                        WS-DT-ALTERACAO(5:2) '/'
+                        WS-DT-ALTERACAO(1:4)
+            END-IF
+            IF IMPRIME-RELATORIO THEN
+                MOVE SPACES     TO REL-LINHA
+                STRING 'REGISTRO ' WS-CONT
+                       ': ' WS-ID-CONTATO
+                       ' - ' WS-NM-CONTATO
+                       ' - ' WS-TEL-CONTATO
+                       ' - ' WS-EMAIL-CONTATO
+                       ' - ' WS-DEPTO-CONTATO
+                       ' - ' WS-DT-CADASTRO(7:2)
+                       '/' WS-DT-CADASTRO(5:2)
+                       '/' WS-DT-CADASTRO(1:4)
+                       DELIMITED BY SIZE
+                       INTO REL-LINHA
+                WRITE REL-LINHA
+
+                IF WS-DT-ALTERACAO NOT EQUAL ZEROS
+                    MOVE SPACES     TO REL-LINHA
+                    STRING '  Ultima alteracao em: '
+                           WS-DT-ALTERACAO(7:2)
+                           '/' WS-DT-ALTERACAO(5:2)
+                           '/' WS-DT-ALTERACAO(1:4)
+                           DELIMITED BY SIZE
+                           INTO REL-LINHA
+                    WRITE REL-LINHA
+                END-IF
+            END-IF
+            .
        P900-FIM.
-            STOP RUN.
+            GOBACK.
        END PROGRAM LISCNTT.
