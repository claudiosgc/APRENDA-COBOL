@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: PAINEL COM O TOTAL DE CONTATOS ATIVOS, O MAIOR
+      *          ID-CONTATO EM USO E A CAPACIDADE RESTANTE ATE O
+      *          LIMITE DE ID-CONTATO PIC 9(06).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DASHCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT COT-DAT ASSIGN TO AS-CAMINHO-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-COT-DAT
+           FILE STATUS  IS AS-STATUS-DAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD COT-DAT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY REG-COT-DAT
+                                   ID-CONTATO     BY ID-COT-DAT
+                                   NM-CONTATO     BY NM-COT-DAT
+                                   TEL-CONTATO    BY TEL-COT-DAT
+                                   EMAIL-CONTATO  BY EMAIL-COT-DAT
+                                   DEPTO-CONTATO  BY DEPTO-COT-DAT
+                                   DT-CADASTRO    BY DT-CAD-COT-DAT
+                                   DT-ALTERACAO   BY DT-ALT-COT-DAT
+                                   STATUS-CONTATO BY STATUS-COT-DAT
+                                   CONTATO-ATIVO  BY COT-DAT-ATIVO
+                                   CONTATO-INATIVO BY COT-DAT-INATIVO.
+
+       WORKING-STORAGE SECTION.
+
+       01 AREA-DE-SALVAMENTO.
+           05 AS-CAMINHO-DAT           PIC X(080).
+           05 AS-STATUS-DAT            PIC 9(002) VALUE ZEROS.
+           05 AS-EOF                   PIC X(001) VALUE 'N'.
+               88 AS-EOF-OK            VALUE 'S' FALSE 'N'.
+           05 AS-CONT-TOTAL            PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-ATIVOS           PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-INATIVOS         PIC 9(006) VALUE ZEROS.
+           05 AS-MAIOR-ID              PIC 9(006) VALUE ZEROS.
+           05 AS-CAPACIDADE-MAX        PIC 9(006) VALUE 999999.
+           05 AS-VAGAS-RESTANTES       PIC 9(006) VALUE ZEROS.
+
+       01 AS-CAMINHO-DAT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+
+       01 MSG-ERRO-OPEN.
+           05 FILLER                   PIC X(028) VALUE
+               'ERRO NA ABERTURA DO ARQUIVO'.
+           05 MSG-ERRO-OPEN-ARQUIVO    PIC X(008) VALUE SPACE.
+           05 FILLER                   PIC X(011) VALUE
+               'COM STATUS'.
+           05 MSG-ERRO-OPEN-STATUS     PIC 9(002) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM 1000-INICIALIZA
+
+            PERFORM 2000-PROCESSA
+
+            PERFORM 3000-FINALIZA
+
+            GOBACK.
+
+      ******************************************************************
+      ********************** INICIALIZA ********************************
+      ******************************************************************
+
+       1000-INICIALIZA               SECTION.
+
+            MOVE AS-CAMINHO-DAT-DFL   TO AS-CAMINHO-DAT
+            DISPLAY 'COT_DAT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-DAT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-DAT EQUAL SPACES
+                MOVE AS-CAMINHO-DAT-DFL TO AS-CAMINHO-DAT
+            END-IF
+
+            OPEN INPUT COT-DAT
+
+            IF AS-STATUS-DAT NOT EQUAL ZEROS
+                MOVE 'COT.DAT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-DAT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+            .
+       1000-INICIALIZA-EXIT.
+               EXIT.
+      ******************************************************************
+      ********************** PROCESSA **********************************
+      ******************************************************************
+
+       2000-PROCESSA                SECTION.
+
+            PERFORM UNTIL AS-EOF-OK
+
+                READ COT-DAT NEXT RECORD
+                    AT END
+                        SET AS-EOF-OK TO TRUE
+                    NOT AT END
+                        ADD 1              TO AS-CONT-TOTAL
+
+                        IF COT-DAT-ATIVO
+                            ADD 1          TO AS-CONT-ATIVOS
+                        ELSE
+                            ADD 1          TO AS-CONT-INATIVOS
+                        END-IF
+
+                        IF ID-COT-DAT > AS-MAIOR-ID
+                            MOVE ID-COT-DAT TO AS-MAIOR-ID
+                        END-IF
+                END-READ
+            END-PERFORM
+
+            COMPUTE AS-VAGAS-RESTANTES =
+                    AS-CAPACIDADE-MAX - AS-MAIOR-ID
+            .
+       2000-PROCESSA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FINALIZA **********************************
+      ******************************************************************
+       3000-FINALIZA                  SECTION.
+
+               CLOSE COT-DAT
+
+               DISPLAY '*** PAINEL DE CONTATOS ***'
+               DISPLAY 'TOTAL DE REGISTROS: '   AS-CONT-TOTAL
+               DISPLAY 'CONTATOS ATIVOS: '      AS-CONT-ATIVOS
+               DISPLAY 'CONTATOS INATIVOS: '    AS-CONT-INATIVOS
+               DISPLAY 'MAIOR ID EM USO: '      AS-MAIOR-ID
+               DISPLAY 'CAPACIDADE MAXIMA: '    AS-CAPACIDADE-MAX
+               DISPLAY 'VAGAS RESTANTES: '      AS-VAGAS-RESTANTES
+               DISPLAY 'TERMINO NORMAL'
+           .
+       3000-FINALIZA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FIM ANORMAL **********************************
+      ******************************************************************
+       9000-CANCELA                   SECTION.
+
+               CLOSE COT-DAT
+
+               DISPLAY 'TERMINO ANORMAL'
+               GOBACK
+           .
+       9000-CANCELA-EXIT.
+               EXIT.
+
+
+
+            STOP RUN.
+       END PROGRAM DASHCTT.
