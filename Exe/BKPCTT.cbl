@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: EXPORTA O CONTEUDO DE COT.DAT PARA UM ARQUIVO PLANO
+      *          DE BACKUP, COM A DATA DO SISTEMA NO NOME DO ARQUIVO
+      *          (COT_AAAAMMDD.BKP).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKPCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT COT-DAT ASSIGN TO AS-CAMINHO-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-COT-DAT
+           FILE STATUS  IS AS-STATUS-DAT.
+
+           SELECT COT-BKP ASSIGN TO AS-CAMINHO-BKP
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS AS-STATUS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD COT-DAT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY REG-COT-DAT
+                                   ID-CONTATO     BY ID-COT-DAT
+                                   NM-CONTATO     BY NM-COT-DAT
+                                   TEL-CONTATO    BY TEL-COT-DAT
+                                   EMAIL-CONTATO  BY EMAIL-COT-DAT
+                                   DEPTO-CONTATO  BY DEPTO-COT-DAT
+                                   DT-CADASTRO    BY DT-CAD-COT-DAT
+                                   DT-ALTERACAO   BY DT-ALT-COT-DAT
+                                   STATUS-CONTATO BY STATUS-COT-DAT
+                                   CONTATO-ATIVO  BY COT-DAT-ATIVO
+                                   CONTATO-INATIVO BY COT-DAT-INATIVO.
+
+       FD COT-BKP.
+          COPY FD_CONTT.
+
+       WORKING-STORAGE SECTION.
+
+       01 AREA-DE-SALVAMENTO.
+           05 AS-CAMINHO-DAT           PIC X(080).
+           05 AS-CAMINHO-BKP           PIC X(080).
+           05 AS-DIR-BKP               PIC X(080).
+           05 AS-DIR-LEN               PIC 9(003) VALUE ZEROS.
+           05 AS-DATA-SISTEMA          PIC 9(008) VALUE ZEROS.
+           05 AS-STATUS-DAT            PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-BKP            PIC 9(002) VALUE ZEROS.
+           05 AS-EOF                   PIC X(001) VALUE 'N'.
+               88 AS-EOF-OK            VALUE 'S' FALSE 'N'.
+           05 AS-CONT-GRAVADOS         PIC 9(006) VALUE ZEROS.
+
+       01 AS-CAMINHO-DAT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 AS-DIR-BKP-DFL               PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\'.
+
+       01 MSG-ERRO-OPEN.
+           05 FILLER                   PIC X(028) VALUE
+               'ERRO NA ABERTURA DO ARQUIVO'.
+           05 MSG-ERRO-OPEN-ARQUIVO    PIC X(008) VALUE SPACE.
+           05 FILLER                   PIC X(011) VALUE
+               'COM STATUS'.
+           05 MSG-ERRO-OPEN-STATUS     PIC 9(002) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM 1000-INICIALIZA
+
+            PERFORM 2000-PROCESSA
+
+            PERFORM 3000-FINALIZA
+
+            GOBACK.
+
+      ******************************************************************
+      ********************** INICIALIZA ********************************
+      ******************************************************************
+
+       1000-INICIALIZA               SECTION.
+
+            MOVE AS-CAMINHO-DAT-DFL   TO AS-CAMINHO-DAT
+            DISPLAY 'COT_DAT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-DAT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-DAT EQUAL SPACES
+                MOVE AS-CAMINHO-DAT-DFL TO AS-CAMINHO-DAT
+            END-IF
+
+            MOVE AS-DIR-BKP-DFL       TO AS-DIR-BKP
+            DISPLAY 'BKP_DIR'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-DIR-BKP         FROM ENVIRONMENT-VALUE
+            IF AS-DIR-BKP EQUAL SPACES
+                MOVE AS-DIR-BKP-DFL   TO AS-DIR-BKP
+            END-IF
+
+            MOVE 80                  TO AS-DIR-LEN
+            PERFORM VARYING AS-DIR-LEN FROM 80 BY -1
+                    UNTIL AS-DIR-LEN = 0
+                       OR AS-DIR-BKP(AS-DIR-LEN:1) NOT = SPACE
+            END-PERFORM
+
+            ACCEPT AS-DATA-SISTEMA    FROM DATE YYYYMMDD
+
+            MOVE SPACES               TO AS-CAMINHO-BKP
+            STRING AS-DIR-BKP(1:AS-DIR-LEN) 'COT_'
+                   AS-DATA-SISTEMA    '.BKP'
+                   DELIMITED BY SIZE
+                   INTO AS-CAMINHO-BKP
+            END-STRING
+
+            OPEN INPUT COT-DAT
+
+            IF AS-STATUS-DAT NOT EQUAL ZEROS
+                MOVE 'COT.DAT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-DAT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+
+            OPEN OUTPUT COT-BKP
+
+            IF AS-STATUS-BKP NOT EQUAL ZEROS
+                MOVE 'COT.BKP'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-BKP   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+            .
+       1000-INICIALIZA-EXIT.
+               EXIT.
+      ******************************************************************
+      ********************** PROCESSA **********************************
+      ******************************************************************
+
+       2000-PROCESSA                SECTION.
+
+            PERFORM UNTIL AS-EOF-OK
+
+                READ COT-DAT NEXT RECORD
+                    AT END
+                        SET AS-EOF-OK TO TRUE
+                    NOT AT END
+                        MOVE ID-COT-DAT     TO ID-CONTATO
+                        MOVE NM-COT-DAT     TO NM-CONTATO
+                        MOVE TEL-COT-DAT    TO TEL-CONTATO
+                        MOVE EMAIL-COT-DAT  TO EMAIL-CONTATO
+                        MOVE DEPTO-COT-DAT  TO DEPTO-CONTATO
+                        MOVE DT-CAD-COT-DAT TO DT-CADASTRO
+                        MOVE DT-ALT-COT-DAT TO DT-ALTERACAO
+                        MOVE STATUS-COT-DAT TO STATUS-CONTATO
+
+                        WRITE REG-CONTATOS
+                        ADD 1               TO AS-CONT-GRAVADOS
+                END-READ
+            END-PERFORM
+            .
+       2000-PROCESSA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FINALIZA **********************************
+      ******************************************************************
+       3000-FINALIZA                  SECTION.
+
+               CLOSE COT-DAT
+               CLOSE COT-BKP
+
+               DISPLAY 'ARQUIVO DE BACKUP GERADO: ' AS-CAMINHO-BKP
+               DISPLAY 'REGISTROS GRAVADOS: '        AS-CONT-GRAVADOS
+               DISPLAY 'TERMINO NORMAL'
+           .
+       3000-FINALIZA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FIM ANORMAL **********************************
+      ******************************************************************
+       9000-CANCELA                   SECTION.
+
+               CLOSE COT-DAT
+               CLOSE COT-BKP
+
+               DISPLAY 'TERMINO ANORMAL'
+               GOBACK
+           .
+       9000-CANCELA-EXIT.
+               EXIT.
+
+
+
+            STOP RUN.
+       END PROGRAM BKPCTT.
