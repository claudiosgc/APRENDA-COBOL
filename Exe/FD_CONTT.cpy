@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 02/12/2021
+      * Purpose: LAYOUT DO REGISTRO DE CONTATOS (COT.DAT / COT.TXT)
+      * Modification History:
+      *  08/08/2026 CS  ID-CONTATO ampliado de 9(02) para 9(06); o
+      *                 limite de 99 contatos estava perto de estourar.
+      *  08/08/2026 CS  Acrescentados TEL-CONTATO, EMAIL-CONTATO e
+      *                 DEPTO-CONTATO ao registro.
+      *  08/08/2026 CS  Acrescentados DT-CADASTRO e DT-ALTERACAO, para
+      *                 registrar quando o contato foi incluido e a
+      *                 data da ultima alteracao.
+      *  08/08/2026 CS  Acrescentado STATUS-CONTATO, para permitir
+      *                 desativar um contato sem excluir o registro.
+      ******************************************************************
+       01 REG-CONTATOS.
+          03 ID-CONTATO                 PIC 9(06).
+          03 NM-CONTATO                 PIC X(20).
+          03 TEL-CONTATO                PIC X(15).
+          03 EMAIL-CONTATO              PIC X(40).
+          03 DEPTO-CONTATO              PIC X(15).
+          03 DT-CADASTRO                PIC 9(08).
+          03 DT-ALTERACAO               PIC 9(08).
+          03 STATUS-CONTATO             PIC X(01).
+             88 CONTATO-ATIVO           VALUE 'A'.
+             88 CONTATO-INATIVO         VALUE 'I'.
