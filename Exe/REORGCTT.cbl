@@ -0,0 +1,250 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: RECONSTROI O ARQUIVO INDEXADO COT.DAT A PARTIR DO
+      *          ARQUIVO SEQUENCIAL COT.TXT, DESCARTANDO CHAVES
+      *          DUPLICADAS.
+      * Modification History:
+      *  08/08/2026 CS  Os caminhos dos arquivos passam a poder ser
+      *                 informados pelas variaveis de ambiente
+      *                 COT_TXT e COT_DAT.
+      *  08/08/2026 CS  Passa a reconstruir tambem DT-CADASTRO e
+      *                 DT-ALTERACAO em COT.DAT.
+      *  08/08/2026 CS  Passa a reconstruir tambem STATUS-CONTATO em
+      *                 COT.DAT.
+      *  08/08/2026 CS  COT.TXT passa a ser ordenado por ID-CONTATO
+      *                 (via SORT, no mesmo padrao usado em RECCTT)
+      *                 antes da gravacao em COT.DAT, como sempre foi
+      *                 a intencao deste programa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORGCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT COT-TXT ASSIGN TO AS-CAMINHO-TXT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS AS-STATUS-TXT.
+
+           SELECT COT-DAT ASSIGN TO AS-CAMINHO-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-COT-DAT
+           FILE STATUS  IS AS-STATUS-DAT.
+
+           SELECT SRT-TXT ASSIGN TO AS-CAMINHO-SRT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD COT-TXT.
+          COPY FD_CONTT.
+
+       FD COT-DAT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY REG-COT-DAT
+                                   ID-CONTATO     BY ID-COT-DAT
+                                   NM-CONTATO     BY NM-COT-DAT
+                                   TEL-CONTATO    BY TEL-COT-DAT
+                                   EMAIL-CONTATO  BY EMAIL-COT-DAT
+                                   DEPTO-CONTATO  BY DEPTO-COT-DAT
+                                   DT-CADASTRO    BY DT-CAD-COT-DAT
+                                   DT-ALTERACAO   BY DT-ALT-COT-DAT
+                                   STATUS-CONTATO BY STATUS-COT-DAT
+                                   CONTATO-ATIVO  BY COT-DAT-ATIVO
+                                   CONTATO-INATIVO BY COT-DAT-INATIVO.
+
+       SD SRT-TXT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY SRT-REGISTRO
+                                   ID-CONTATO     BY SRT-ID
+                                   NM-CONTATO     BY SRT-NM
+                                   TEL-CONTATO    BY SRT-TEL
+                                   EMAIL-CONTATO  BY SRT-EMAIL
+                                   DEPTO-CONTATO  BY SRT-DEPTO
+                                   DT-CADASTRO    BY SRT-DT-CAD
+                                   DT-ALTERACAO   BY SRT-DT-ALT
+                                   STATUS-CONTATO BY SRT-STATUS
+                                   CONTATO-ATIVO  BY SRT-ATIVO
+                                   CONTATO-INATIVO BY SRT-INATIVO.
+
+       WORKING-STORAGE SECTION.
+
+       01 AREA-DE-SALVAMENTO.
+           05 AS-CAMINHO-TXT           PIC X(080).
+           05 AS-CAMINHO-DAT           PIC X(080).
+           05 AS-CAMINHO-SRT           PIC X(080).
+           05 AS-STATUS-TXT            PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-DAT            PIC 9(002) VALUE ZEROS.
+           05 AS-EOF                   PIC X(001) VALUE 'N'.
+               88 AS-EOF-OK            VALUE 'S' FALSE 'N'.
+           05 AS-CONT-LIDOS            PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-GRAVADOS         PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-DUPLICADOS       PIC 9(006) VALUE ZEROS.
+
+       01 AS-CAMINHO-TXT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.TXT'.
+       01 AS-CAMINHO-DAT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 AS-CAMINHO-SRT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\SRT.TMP'.
+
+       01 MSG-ERRO-OPEN.
+           05 FILLER                   PIC X(028) VALUE
+               'ERRO NA ABERTURA DO ARQUIVO'.
+           05 MSG-ERRO-OPEN-ARQUIVO    PIC X(008) VALUE SPACE.
+           05 FILLER                   PIC X(011) VALUE
+               'COM STATUS'.
+           05 MSG-ERRO-OPEN-STATUS     PIC 9(002) VALUE ZEROS.
+
+       01 MSG-DUPLICADO.
+           05 FILLER                   PIC X(030) VALUE
+               'CHAVE DUPLICADA IGNORADA: ID '.
+           05 MSG-DUP-ID               PIC 9(006).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM 1000-INICIALIZA
+
+            PERFORM 2000-PROCESSA
+
+            PERFORM 3000-FINALIZA
+
+            GOBACK.
+
+      ******************************************************************
+      ********************** INICIALIZA ********************************
+      ******************************************************************
+
+       1000-INICIALIZA               SECTION.
+
+            MOVE AS-CAMINHO-TXT-DFL   TO AS-CAMINHO-TXT
+            DISPLAY 'COT_TXT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-TXT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-TXT EQUAL SPACES
+                MOVE AS-CAMINHO-TXT-DFL TO AS-CAMINHO-TXT
+            END-IF
+
+            MOVE AS-CAMINHO-DAT-DFL   TO AS-CAMINHO-DAT
+            DISPLAY 'COT_DAT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-DAT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-DAT EQUAL SPACES
+                MOVE AS-CAMINHO-DAT-DFL TO AS-CAMINHO-DAT
+            END-IF
+
+            MOVE AS-CAMINHO-SRT-DFL   TO AS-CAMINHO-SRT
+            DISPLAY 'SRT_PATH'        UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-SRT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-SRT EQUAL SPACES
+                MOVE AS-CAMINHO-SRT-DFL TO AS-CAMINHO-SRT
+            END-IF
+
+            OPEN OUTPUT COT-DAT
+
+            IF AS-STATUS-DAT NOT EQUAL ZEROS
+                MOVE 'COT.DAT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-DAT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+            .
+       1000-INICIALIZA-EXIT.
+               EXIT.
+      ******************************************************************
+      ********************** PROCESSA **********************************
+      ******************************************************************
+
+       2000-PROCESSA                SECTION.
+
+            SORT SRT-TXT
+                ON ASCENDING KEY SRT-ID
+                USING COT-TXT
+                OUTPUT PROCEDURE IS 2100-GRAVA-ORDENADO
+
+            IF AS-STATUS-TXT NOT EQUAL ZEROS
+               AND AS-STATUS-TXT NOT EQUAL 10
+                MOVE 'COT.TXT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-TXT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+            END-IF
+            .
+       2000-PROCESSA-EXIT.
+               EXIT.
+      *----------------------------------------------------------------
+      * 2100-GRAVA-ORDENADO: recebe do SORT os registros de COT.TXT
+      * ja ordenados por ID-CONTATO e os grava em COT.DAT, na mesma
+      * ordem, descartando as chaves duplicadas.
+      *----------------------------------------------------------------
+       2100-GRAVA-ORDENADO               SECTION.
+
+            SET AS-EOF-OK        TO FALSE
+
+            PERFORM UNTIL AS-EOF-OK
+                RETURN SRT-TXT
+                    AT END
+                        SET AS-EOF-OK TO TRUE
+                    NOT AT END
+                        ADD 1               TO AS-CONT-LIDOS
+
+                        MOVE SRT-ID         TO ID-COT-DAT
+                        MOVE SRT-NM         TO NM-COT-DAT
+                        MOVE SRT-TEL        TO TEL-COT-DAT
+                        MOVE SRT-EMAIL      TO EMAIL-COT-DAT
+                        MOVE SRT-DEPTO      TO DEPTO-COT-DAT
+                        MOVE SRT-DT-CAD     TO DT-CAD-COT-DAT
+                        MOVE SRT-DT-ALT     TO DT-ALT-COT-DAT
+                        MOVE SRT-STATUS     TO STATUS-COT-DAT
+
+                        WRITE REG-COT-DAT
+                            INVALID KEY
+                                ADD 1        TO AS-CONT-DUPLICADOS
+                                MOVE SRT-ID  TO MSG-DUP-ID
+                                DISPLAY MSG-DUPLICADO
+                            NOT INVALID KEY
+                                ADD 1        TO AS-CONT-GRAVADOS
+                        END-WRITE
+                END-RETURN
+            END-PERFORM
+            .
+       2100-GRAVA-ORDENADO-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FINALIZA **********************************
+      ******************************************************************
+       3000-FINALIZA                  SECTION.
+
+               CLOSE COT-DAT
+
+               DISPLAY 'REGISTROS LIDOS: '     AS-CONT-LIDOS
+               DISPLAY 'REGISTROS GRAVADOS: '  AS-CONT-GRAVADOS
+               DISPLAY 'CHAVES DUPLICADAS: '   AS-CONT-DUPLICADOS
+               DISPLAY 'TERMINO NORMAL'
+           .
+       3000-FINALIZA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FIM ANORMAL **********************************
+      ******************************************************************
+       9000-CANCELA                   SECTION.
+
+               DISPLAY 'TERMINO ANORMAL'
+               GOBACK
+           .
+       9000-CANCELA-EXIT.
+               EXIT.
+
+
+
+            STOP RUN.
+       END PROGRAM REORGCTT.
