@@ -2,6 +2,36 @@
       * Author: CLAUDIO SANTOS
       * Date: 10/12/2021
       * Purpose: ALTERACAO CONTATOS
+      * Modification History:
+      *  10/12/2021 CS  Versao inicial.
+      *  08/08/2026 CS  Passa a permitir alteracao de telefone, e-mail
+      *                 e departamento, alem do nome.
+      *  08/08/2026 CS  Toda alteracao passa a ser registrada no
+      *                 arquivo de trilha de auditoria CONTLOG.
+      *  08/08/2026 CS  Os caminhos dos arquivos passam a poder ser
+      *                 informados pelas variaveis de ambiente
+      *                 COT_DAT e CONTLOG_PATH.
+      *  08/08/2026 CS  Toda alteracao confirmada passa a gravar
+      *                 DT-ALTERACAO com a data do sistema.
+      *  08/08/2026 CS  Toda alteracao de nome confirmada passa a
+      *                 gravar o nome anterior no arquivo de historico
+      *                 CONTATOS-HIST.
+      *  08/08/2026 CS  ID-CONTATO e NM-CONTATO passam a ser validados
+      *                 na entrada, com nova solicitacao em caso de
+      *                 ID nao numerico ou nome em branco.
+      *  08/08/2026 CS  Antes de gravar a alteracao, o registro e
+      *                 relido e comparado com o que foi lido no
+      *                 inicio da operacao, para detectar alteracao
+      *                 concorrente feita por outro processo.
+      *  08/08/2026 CS  WS-ID-ENTRADA passa a ser PIC 9, evitando que
+      *                 um ID digitado com menos de 6 digitos falhasse
+      *                 a validacao IS NUMERIC por causa do
+      *                 preenchimento com espacos feito pelo ACCEPT.
+      *  08/08/2026 CS  As mensagens de erro de abertura de arquivo
+      *                 passam a descrever o FILE STATUS retornado,
+      *                 usando o mesmo P295-DESCREVE-STATUS de
+      *                 CADCONTT (compartilhado via COPY WS_STATUSARQ
+      *                 e COPY PR_STATUSARQ), em vez de exibi-lo cru.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALTCONTT.
@@ -12,25 +42,51 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT COT ASSIGN TO
-           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'
+                SELECT COT ASSIGN TO WS-CAMINHO-COT-DAT
                 ORGANIZATION IS INDEXED
                 ACCESS MODE  IS RANDOM
                 RECORD KEY   IS ID-CONTATO
                 FILE STATUS  IS WS-FS.
 
+                SELECT CONTLOG ASSIGN TO WS-CAMINHO-LOG
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-STATUS-LOG.
+
+                SELECT CONTATOS-HIST ASSIGN TO WS-CAMINHO-HIST
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-STATUS-HIST.
+
        DATA DIVISION.
        FILE SECTION.
        FD COT.
           COPY FD_CONTT.
 
+       FD CONTLOG.
+       01 LOG-LINHA                        PIC X(80).
 
+       FD CONTATOS-HIST.
+       01 HIST-LINHA                       PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO               PIC X(22) VALUE SPACES.
+       01 WS-CAMINHO-COT-DAT               PIC X(80).
+       01 WS-CAMINHO-COT-DAT-DFL           PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 WS-CAMINHO-LOG                   PIC X(80).
+       01 WS-CAMINHO-LOG-DFL               PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\LOG.TXT'.
+       01 WS-CAMINHO-HIST                  PIC X(80).
+       01 WS-CAMINHO-HIST-DFL              PIC X(80) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\HST.TXT'.
+       01 WS-REGISTRO               PIC X(113) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
-          03 WS-ID-CONTATO          PIC 9(02).
+          03 WS-ID-CONTATO          PIC 9(06).
           03 WS-NM-CONTATO          PIC X(20).
+          03 WS-TEL-CONTATO         PIC X(15).
+          03 WS-EMAIL-CONTATO       PIC X(40).
+          03 WS-DEPTO-CONTATO       PIC X(15).
+          03 WS-DT-CADASTRO         PIC 9(08).
+          03 WS-DT-ALTERACAO        PIC 9(08).
+          03 WS-STATUS-CONTATO      PIC X(01).
 
        77 WS-FS                     PIC 99.
           88 FS-OK                  VALUE 0.
@@ -39,14 +95,84 @@
        77 WS-EXIT                   PIC X.
           88 EXIT-OK                VALUE 'F' FALSE 'N'.
        77 WS-CONFIRM                PIC X VALUE SPACES.
+       77 WS-ID-ENTRADA             PIC 9(06) VALUE ZEROS.
+       77 WS-ID-ENTRADA-OK          PIC X    VALUE 'N'.
+          88 ID-ENTRADA-VALIDA      VALUE 'S' FALSE 'N'.
+       77 WS-NOME-ENTRADA-OK        PIC X    VALUE 'N'.
+          88 NOME-ENTRADA-VALIDA    VALUE 'S' FALSE 'N'.
+       77 WS-CONFLITO               PIC X    VALUE 'N'.
+          88 CONFLITO-DETECTADO     VALUE 'S' FALSE 'N'.
+       01 WS-VERIFICA-REGISTRO      PIC X(113) VALUE SPACES.
+       01 WS-NOVO-REGISTRO          PIC X(113) VALUE SPACES.
+       77 WS-STATUS-LOG             PIC 99.
+          88 STATUS-LOG-OK          VALUE 0.
+       77 WS-LOG-DATA               PIC 9(08) VALUE ZEROS.
+       77 WS-LOG-HORA               PIC 9(08) VALUE ZEROS.
+       01 WS-LOG-REGISTRO.
+          03 WS-LOG-OPERACAO        PIC X(10).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-ID              PIC 9(06).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-DT              PIC 9(08).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-HR              PIC 9(06).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-NOME-ANTES      PIC X(20).
+          03 FILLER                 PIC X(01) VALUE SPACE.
+          03 WS-LOG-NOME-DEPOIS     PIC X(20).
+
+       77 WS-STATUS-HIST             PIC 99.
+          88 STATUS-HIST-OK          VALUE 0.
+       77 WS-HIST-DATA               PIC 9(08) VALUE ZEROS.
+       01 WS-HIST-REGISTRO.
+          03 WS-HIST-ID              PIC 9(06).
+          03 FILLER                  PIC X(01) VALUE SPACE.
+          03 WS-HIST-NOME-ANTES      PIC X(20).
+          03 FILLER                  PIC X(01) VALUE SPACE.
+          03 WS-HIST-NOME-DEPOIS     PIC X(20).
+          03 FILLER                  PIC X(01) VALUE SPACE.
+          03 WS-HIST-DT              PIC 9(08).
+
+          COPY WS_STATUSARQ.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             DISPLAY ' **** ALTERA CONTATOS **** '
             SET EXIT-OK             TO FALSE
+
+            PERFORM P100-CAMINHOS
+
             PERFORM P300-ALTERA      THRU P300-FIM UNTIL EXIT-OK
             PERFORM P900-FIM
             .
+      *----------------------------------------------------------------
+      * P100-CAMINHOS: monta os caminhos dos arquivos a partir das
+      * variaveis de ambiente COT_DAT e CONTLOG_PATH, usando o
+      * caminho tradicional como valor padrao quando a variavel nao
+      * estiver definida.
+      *----------------------------------------------------------------
+       P100-CAMINHOS.
+            MOVE WS-CAMINHO-COT-DAT-DFL  TO WS-CAMINHO-COT-DAT
+            DISPLAY 'COT_DAT'            UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-COT-DAT    FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-COT-DAT EQUAL SPACES
+                MOVE WS-CAMINHO-COT-DAT-DFL TO WS-CAMINHO-COT-DAT
+            END-IF
+
+            MOVE WS-CAMINHO-LOG-DFL      TO WS-CAMINHO-LOG
+            DISPLAY 'CONTLOG_PATH'       UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-LOG        FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-LOG EQUAL SPACES
+                MOVE WS-CAMINHO-LOG-DFL  TO WS-CAMINHO-LOG
+            END-IF
+
+            MOVE WS-CAMINHO-HIST-DFL     TO WS-CAMINHO-HIST
+            DISPLAY 'HIST_PATH'          UPON ENVIRONMENT-NAME
+            ACCEPT WS-CAMINHO-HIST       FROM ENVIRONMENT-VALUE
+            IF WS-CAMINHO-HIST EQUAL SPACES
+                MOVE WS-CAMINHO-HIST-DFL TO WS-CAMINHO-HIST
+            END-IF
+            .
 
        P300-ALTERA.
             SET EOF-OK              TO FALSE
@@ -59,31 +185,89 @@
 
 
             IF FS-OK THEN
-            DISPLAY 'Informe o numero de identificacao do contato'
-            ACCEPT ID-CONTATO
+            SET ID-ENTRADA-VALIDA  TO FALSE
+            PERFORM UNTIL ID-ENTRADA-VALIDA
+                DISPLAY 'Informe o numero de identificacao do contato'
+                ACCEPT WS-ID-ENTRADA
+                IF WS-ID-ENTRADA IS NUMERIC THEN
+                    SET ID-ENTRADA-VALIDA TO TRUE
+                    MOVE WS-ID-ENTRADA    TO ID-CONTATO
+                ELSE
+                    DISPLAY 'ID INVALIDO. INFORME SOMENTE NUMEROS.'
+                END-IF
+            END-PERFORM
 
             READ COT INTO WS-REGISTRO
                KEY IS ID-CONTATO
                INVALID KEY
                    DISPLAY 'CONTATO NAO EXISTE'
                NOT INVALID KEY
-                   DISPLAY 'Nome atual: ' WS-NM-CONTATO
-                   DISPLAY 'Informe novo nome: '
-                   ACCEPT  NM-CONTATO
+                   DISPLAY 'Nome atual: '     WS-NM-CONTATO
+                   DISPLAY 'Telefone atual: ' WS-TEL-CONTATO
+                   DISPLAY 'E-mail atual: '   WS-EMAIL-CONTATO
+                   DISPLAY 'Departamento atual: ' WS-DEPTO-CONTATO
+                   SET NOME-ENTRADA-VALIDA TO FALSE
+                   PERFORM UNTIL NOME-ENTRADA-VALIDA
+                       DISPLAY 'Informe novo nome: '
+                       ACCEPT  NM-CONTATO
+                       IF NM-CONTATO EQUAL SPACES THEN
+                           DISPLAY 'NOME NAO PODE FICAR EM BRANCO.'
+                       ELSE
+                           SET NOME-ENTRADA-VALIDA TO TRUE
+                       END-IF
+                   END-PERFORM
+                   DISPLAY 'Informe novo telefone: '
+                   ACCEPT  TEL-CONTATO
+                   DISPLAY 'Informe novo e-mail: '
+                   ACCEPT  EMAIL-CONTATO
+                   DISPLAY 'Informe novo departamento: '
+                   ACCEPT  DEPTO-CONTATO
                    DISPLAY 'TECLE: '
                            '<S> PARA CONFIRMAR OU <QUALQUER TECLA>'
                            'para continuar com atual.'
                    ACCEPT WS-CONFIRM
                    IF WS-CONFIRM EQUAL 'S' THEN
-                       REWRITE REG-CONTATOS
-                       DISPLAY 'Contato atualizado: '
+                       MOVE 'ALTERACAO'      TO WS-LOG-OPERACAO
+                       MOVE ID-CONTATO       TO WS-LOG-ID
+                       MOVE WS-NM-CONTATO    TO WS-LOG-NOME-ANTES
+                       MOVE NM-CONTATO       TO WS-LOG-NOME-DEPOIS
+                       ACCEPT DT-ALTERACAO   FROM DATE YYYYMMDD
+
+                       MOVE REG-CONTATOS     TO WS-NOVO-REGISTRO
+                       SET CONFLITO-DETECTADO TO FALSE
+
+                       READ COT INTO WS-VERIFICA-REGISTRO
+                          KEY IS ID-CONTATO
+                          INVALID KEY
+                              SET CONFLITO-DETECTADO TO TRUE
+                       END-READ
+
+                       IF NOT CONFLITO-DETECTADO
+                          AND WS-VERIFICA-REGISTRO NOT EQUAL
+                              WS-REGISTRO
+                           SET CONFLITO-DETECTADO TO TRUE
+                       END-IF
+
+                       IF CONFLITO-DETECTADO THEN
+                           DISPLAY 'CONTATO FOI ALTERADO POR OUTRO '
+                                   'PROCESSO APOS A LEITURA. '
+                           DISPLAY 'ALTERACAO CANCELADA. REFACA A '
+                                   'CONSULTA E TENTE NOVAMENTE.'
+                       ELSE
+                           MOVE WS-NOVO-REGISTRO TO REG-CONTATOS
+                           REWRITE REG-CONTATOS
+                           DISPLAY 'Contato atualizado: '
+                           PERFORM P280-GRAVA-LOG
+                           PERFORM P285-GRAVA-HIST
+                       END-IF
                    ELSE
                        DISPLAY 'Alteracao nao realizada.'
                    END-IF
             END-READ
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
-                DISPLAY 'FILE STATUS: ' WS-FS
+                MOVE WS-FS               TO WS-STATUS-ATUAL
+                PERFORM P295-DESCREVE-STATUS
             END-IF
 
             CLOSE COT
@@ -95,7 +279,80 @@
             .
 
        P300-FIM.
+      *----------------------------------------------------------------
+      * P280-GRAVA-LOG: acrescenta uma linha na trilha de auditoria
+      * CONTLOG. Espera que o chamador ja tenha preenchido
+      * WS-LOG-OPERACAO, WS-LOG-ID, WS-LOG-NOME-ANTES e
+      * WS-LOG-NOME-DEPOIS.
+      *----------------------------------------------------------------
+       P280-GRAVA-LOG.
+            SET STATUS-LOG-OK           TO TRUE
+
+            OPEN EXTEND CONTLOG
+
+            IF WS-STATUS-LOG EQUAL 35 THEN
+                OPEN OUTPUT CONTLOG
+            END-IF
+
+            IF STATUS-LOG-OK THEN
+                ACCEPT WS-LOG-DATA       FROM DATE YYYYMMDD
+                ACCEPT WS-LOG-HORA       FROM TIME
+                MOVE WS-LOG-DATA         TO WS-LOG-DT
+                MOVE WS-LOG-HORA(1:6)    TO WS-LOG-HR
+
+                MOVE SPACES              TO LOG-LINHA
+                MOVE WS-LOG-REGISTRO     TO LOG-LINHA
+                WRITE LOG-LINHA
+
+                CLOSE CONTLOG
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE AUDITORIA'
+                MOVE WS-STATUS-LOG       TO WS-STATUS-ATUAL
+                PERFORM P295-DESCREVE-STATUS
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P285-GRAVA-HIST: acrescenta o nome anterior do contato no
+      * arquivo de historico CONTATOS-HIST. Espera que o chamador ja
+      * tenha preenchido WS-LOG-ID, WS-LOG-NOME-ANTES e
+      * WS-LOG-NOME-DEPOIS.
+      *----------------------------------------------------------------
+       P285-GRAVA-HIST.
+            SET STATUS-HIST-OK          TO TRUE
+
+            OPEN EXTEND CONTATOS-HIST
+
+            IF WS-STATUS-HIST EQUAL 35 THEN
+                OPEN OUTPUT CONTATOS-HIST
+            END-IF
+
+            IF STATUS-HIST-OK THEN
+                ACCEPT WS-HIST-DATA      FROM DATE YYYYMMDD
+
+                MOVE WS-LOG-ID           TO WS-HIST-ID
+                MOVE WS-LOG-NOME-ANTES   TO WS-HIST-NOME-ANTES
+                MOVE WS-LOG-NOME-DEPOIS  TO WS-HIST-NOME-DEPOIS
+                MOVE WS-HIST-DATA        TO WS-HIST-DT
+
+                MOVE SPACES              TO HIST-LINHA
+                MOVE WS-HIST-REGISTRO    TO HIST-LINHA
+                WRITE HIST-LINHA
+
+                CLOSE CONTATOS-HIST
+            ELSE
+                DISPLAY 'ERRO AO ABRIR O ARQUIVO DE HISTORICO'
+                MOVE WS-STATUS-HIST      TO WS-STATUS-ATUAL
+                PERFORM P295-DESCREVE-STATUS
+            END-IF
+            .
+      *----------------------------------------------------------------
+      * P295-DESCREVE-STATUS: traduz o FILE STATUS deixado em
+      * WS-STATUS-ATUAL para uma mensagem descritiva e a exibe.
+      * Compartilhado com CADCONTT e CONSCTT via COPY PR_STATUSARQ.
+      *----------------------------------------------------------------
+          COPY PR_STATUSARQ.
+
        P900-FIM.
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM ALTCONTT.
