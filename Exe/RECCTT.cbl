@@ -0,0 +1,305 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 08/08/2026
+      * Purpose: CONFRONTA COT.TXT COM COT.DAT POR ID-CONTATO E
+      *          RELATA REGISTRO PRESENTE EM APENAS UM DOS ARQUIVOS OU
+      *          PRESENTE NOS DOIS COM NM-CONTATO DIFERENTE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECCTT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT COT-TXT ASSIGN TO AS-CAMINHO-TXT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS AS-STATUS-TXT.
+
+           SELECT COT-DAT ASSIGN TO AS-CAMINHO-DAT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS SEQUENTIAL
+           RECORD KEY   IS ID-COT-DAT
+           FILE STATUS  IS AS-STATUS-DAT.
+
+           SELECT SRT-TXT ASSIGN TO AS-CAMINHO-SRT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD COT-TXT.
+          COPY FD_CONTT.
+
+       FD COT-DAT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY REG-COT-DAT
+                                   ID-CONTATO     BY ID-COT-DAT
+                                   NM-CONTATO     BY NM-COT-DAT
+                                   TEL-CONTATO    BY TEL-COT-DAT
+                                   EMAIL-CONTATO  BY EMAIL-COT-DAT
+                                   DEPTO-CONTATO  BY DEPTO-COT-DAT
+                                   DT-CADASTRO    BY DT-CAD-COT-DAT
+                                   DT-ALTERACAO   BY DT-ALT-COT-DAT
+                                   STATUS-CONTATO BY STATUS-COT-DAT
+                                   CONTATO-ATIVO  BY COT-DAT-ATIVO
+                                   CONTATO-INATIVO BY COT-DAT-INATIVO.
+
+       SD SRT-TXT.
+          COPY FD_CONTT REPLACING REG-CONTATOS   BY SRT-REGISTRO
+                                   ID-CONTATO     BY SRT-ID
+                                   NM-CONTATO     BY SRT-NM
+                                   TEL-CONTATO    BY SRT-TEL
+                                   EMAIL-CONTATO  BY SRT-EMAIL
+                                   DEPTO-CONTATO  BY SRT-DEPTO
+                                   DT-CADASTRO    BY SRT-DT-CAD
+                                   DT-ALTERACAO   BY SRT-DT-ALT
+                                   STATUS-CONTATO BY SRT-STATUS
+                                   CONTATO-ATIVO  BY SRT-ATIVO
+                                   CONTATO-INATIVO BY SRT-INATIVO.
+
+       WORKING-STORAGE SECTION.
+
+       01 AREA-DE-SALVAMENTO.
+           05 AS-CAMINHO-TXT           PIC X(080).
+           05 AS-CAMINHO-DAT           PIC X(080).
+           05 AS-CAMINHO-SRT           PIC X(080).
+           05 AS-STATUS-TXT            PIC 9(002) VALUE ZEROS.
+           05 AS-STATUS-DAT            PIC 9(002) VALUE ZEROS.
+           05 AS-EOF-SRT               PIC X(001) VALUE 'N'.
+               88 AS-EOF-SRT-OK        VALUE 'S' FALSE 'N'.
+           05 AS-EOF-DAT               PIC X(001) VALUE 'N'.
+               88 AS-EOF-DAT-OK        VALUE 'S' FALSE 'N'.
+           05 AS-CONT-OK               PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-SO-TXT           PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-SO-DAT           PIC 9(006) VALUE ZEROS.
+           05 AS-CONT-DIVERGENTES      PIC 9(006) VALUE ZEROS.
+
+       01 AS-CAMINHO-TXT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.TXT'.
+       01 AS-CAMINHO-DAT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\COT.DAT'.
+       01 AS-CAMINHO-SRT-DFL           PIC X(080) VALUE
+           'C:\Users\CLAUDIO\Documents\GitHub\APRENDA-COBOL\Exe\SRT.TMP'.
+
+       01 MSG-ERRO-OPEN.
+           05 FILLER                   PIC X(028) VALUE
+               'ERRO NA ABERTURA DO ARQUIVO'.
+           05 MSG-ERRO-OPEN-ARQUIVO    PIC X(008) VALUE SPACE.
+           05 FILLER                   PIC X(011) VALUE
+               'COM STATUS'.
+           05 MSG-ERRO-OPEN-STATUS     PIC 9(002) VALUE ZEROS.
+
+       01 MSG-SO-TXT.
+           05 FILLER                   PIC X(038) VALUE
+               'SOMENTE EM COT.TXT: ID '.
+           05 MSG-SO-TXT-ID            PIC 9(006).
+           05 FILLER                   PIC X(003) VALUE ' - '.
+           05 MSG-SO-TXT-NM            PIC X(020).
+
+       01 MSG-SO-DAT.
+           05 FILLER                   PIC X(038) VALUE
+               'SOMENTE EM COT.DAT: ID '.
+           05 MSG-SO-DAT-ID            PIC 9(006).
+           05 FILLER                   PIC X(003) VALUE ' - '.
+           05 MSG-SO-DAT-NM            PIC X(020).
+
+       01 MSG-DIVERGENTE.
+           05 FILLER                   PIC X(030) VALUE
+               'NOME DIVERGENTE: ID '.
+           05 MSG-DIV-ID               PIC 9(006).
+           05 FILLER                   PIC X(012) VALUE
+               ' TXT="'.
+           05 MSG-DIV-NM-TXT           PIC X(020).
+           05 FILLER                   PIC X(008) VALUE
+               '" DAT="'.
+           05 MSG-DIV-NM-DAT           PIC X(020).
+           05 FILLER                   PIC X(001) VALUE '"'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM 1000-INICIALIZA
+
+            PERFORM 2000-PROCESSA
+
+            PERFORM 3000-FINALIZA
+
+            GOBACK.
+
+      ******************************************************************
+      ********************** INICIALIZA ********************************
+      ******************************************************************
+
+       1000-INICIALIZA               SECTION.
+
+            MOVE AS-CAMINHO-TXT-DFL   TO AS-CAMINHO-TXT
+            DISPLAY 'COT_TXT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-TXT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-TXT EQUAL SPACES
+                MOVE AS-CAMINHO-TXT-DFL TO AS-CAMINHO-TXT
+            END-IF
+
+            MOVE AS-CAMINHO-DAT-DFL   TO AS-CAMINHO-DAT
+            DISPLAY 'COT_DAT'         UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-DAT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-DAT EQUAL SPACES
+                MOVE AS-CAMINHO-DAT-DFL TO AS-CAMINHO-DAT
+            END-IF
+
+            MOVE AS-CAMINHO-SRT-DFL   TO AS-CAMINHO-SRT
+            DISPLAY 'SRT_PATH'        UPON ENVIRONMENT-NAME
+            ACCEPT AS-CAMINHO-SRT     FROM ENVIRONMENT-VALUE
+            IF AS-CAMINHO-SRT EQUAL SPACES
+                MOVE AS-CAMINHO-SRT-DFL TO AS-CAMINHO-SRT
+            END-IF
+
+            OPEN INPUT COT-DAT
+
+            IF AS-STATUS-DAT NOT EQUAL ZEROS
+                MOVE 'COT.DAT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-DAT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+
+                PERFORM 9000-CANCELA
+            END-IF
+            .
+       1000-INICIALIZA-EXIT.
+               EXIT.
+      ******************************************************************
+      ********************** PROCESSA **********************************
+      ******************************************************************
+
+       2000-PROCESSA                SECTION.
+
+            SORT SRT-TXT
+                ON ASCENDING KEY SRT-ID
+                USING COT-TXT
+                OUTPUT PROCEDURE IS 2100-COMPARA-ORDENADOS
+
+            IF AS-STATUS-TXT NOT EQUAL ZEROS
+               AND AS-STATUS-TXT NOT EQUAL 10
+                MOVE 'COT.TXT'       TO MSG-ERRO-OPEN-ARQUIVO
+                MOVE AS-STATUS-TXT   TO MSG-ERRO-OPEN-STATUS
+                DISPLAY MSG-ERRO-OPEN
+            END-IF
+            .
+       2000-PROCESSA-EXIT.
+               EXIT.
+      *----------------------------------------------------------------
+      * 2100-COMPARA-ORDENADOS: recebe do SORT os registros de
+      * COT.TXT ja ordenados por ID e os confronta, em paralelo, com
+      * COT.DAT (que ja esta em ordem de chave por natureza do
+      * arquivo indexado), no mesmo estilo de casamento de arquivos
+      * ordenados usado em processamento de lotes.
+      *----------------------------------------------------------------
+       2100-COMPARA-ORDENADOS               SECTION.
+
+            SET AS-EOF-SRT-OK   TO FALSE
+            SET AS-EOF-DAT-OK   TO FALSE
+
+            PERFORM 2110-LE-PROXIMO-SRT
+            PERFORM 2120-LE-PROXIMO-DAT
+
+            PERFORM UNTIL AS-EOF-SRT-OK AND AS-EOF-DAT-OK
+                EVALUATE TRUE
+                    WHEN AS-EOF-SRT-OK
+                        PERFORM 2140-REPORTA-SO-DAT
+                        PERFORM 2120-LE-PROXIMO-DAT
+                    WHEN AS-EOF-DAT-OK
+                        PERFORM 2130-REPORTA-SO-TXT
+                        PERFORM 2110-LE-PROXIMO-SRT
+                    WHEN SRT-ID < ID-COT-DAT
+                        PERFORM 2130-REPORTA-SO-TXT
+                        PERFORM 2110-LE-PROXIMO-SRT
+                    WHEN SRT-ID > ID-COT-DAT
+                        PERFORM 2140-REPORTA-SO-DAT
+                        PERFORM 2120-LE-PROXIMO-DAT
+                    WHEN OTHER
+                        IF SRT-NM NOT EQUAL NM-COT-DAT
+                            PERFORM 2150-REPORTA-DIVERGENCIA
+                        ELSE
+                            ADD 1     TO AS-CONT-OK
+                        END-IF
+                        PERFORM 2110-LE-PROXIMO-SRT
+                        PERFORM 2120-LE-PROXIMO-DAT
+                END-EVALUATE
+            END-PERFORM
+            .
+       2100-COMPARA-ORDENADOS-EXIT.
+               EXIT.
+
+       2110-LE-PROXIMO-SRT.
+            RETURN SRT-TXT
+                AT END
+                    SET AS-EOF-SRT-OK TO TRUE
+            END-RETURN
+            .
+
+       2120-LE-PROXIMO-DAT.
+            READ COT-DAT NEXT RECORD
+                AT END
+                    SET AS-EOF-DAT-OK TO TRUE
+            END-READ
+            .
+
+       2130-REPORTA-SO-TXT.
+            ADD 1                 TO AS-CONT-SO-TXT
+            MOVE SRT-ID           TO MSG-SO-TXT-ID
+            MOVE SRT-NM           TO MSG-SO-TXT-NM
+            DISPLAY MSG-SO-TXT
+            .
+
+       2140-REPORTA-SO-DAT.
+            ADD 1                 TO AS-CONT-SO-DAT
+            MOVE ID-COT-DAT       TO MSG-SO-DAT-ID
+            MOVE NM-COT-DAT       TO MSG-SO-DAT-NM
+            DISPLAY MSG-SO-DAT
+            .
+
+       2150-REPORTA-DIVERGENCIA.
+            ADD 1                 TO AS-CONT-DIVERGENTES
+            MOVE SRT-ID           TO MSG-DIV-ID
+            MOVE SRT-NM           TO MSG-DIV-NM-TXT
+            MOVE NM-COT-DAT       TO MSG-DIV-NM-DAT
+            DISPLAY MSG-DIVERGENTE
+            .
+
+      ******************************************************************
+      ********************** FINALIZA **********************************
+      ******************************************************************
+       3000-FINALIZA                  SECTION.
+
+               CLOSE COT-DAT
+
+               DISPLAY '*** RECONCILIACAO COT.TXT x COT.DAT ***'
+               DISPLAY 'REGISTROS IGUAIS NOS DOIS ARQUIVOS: '
+                       AS-CONT-OK
+               DISPLAY 'SOMENTE EM COT.TXT: '     AS-CONT-SO-TXT
+               DISPLAY 'SOMENTE EM COT.DAT: '     AS-CONT-SO-DAT
+               DISPLAY 'NOMES DIVERGENTES: '      AS-CONT-DIVERGENTES
+               DISPLAY 'TERMINO NORMAL'
+           .
+       3000-FINALIZA-EXIT.
+               EXIT.
+
+      ******************************************************************
+      ********************** FIM ANORMAL **********************************
+      ******************************************************************
+       9000-CANCELA                   SECTION.
+
+               DISPLAY 'TERMINO ANORMAL'
+               GOBACK
+           .
+       9000-CANCELA-EXIT.
+               EXIT.
+
+
+
+            STOP RUN.
+       END PROGRAM RECCTT.
